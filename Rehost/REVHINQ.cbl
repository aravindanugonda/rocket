@@ -0,0 +1,322 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REVHINQ.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. APPLICATIONS PROGRAMMING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   PURPOSE.  ONLINE CICS TRANSACTION RVHQ.  LETS AN OPERATOR   *
+001000*             BROWSE OR SEARCH THE RVHIST FILE WHEN A           *
+001100*             DOWNSTREAM TEAM DISPUTES WHAT A PRIOR RVRS        *
+001200*             CONVERSION ACTUALLY SENT THEM.  SEARCH IS BY      *
+001300*             TERMINAL ID AND/OR USER ID (THE LEADING PART OF   *
+001400*             THE RVHIST KEY); LEAVE BOTH BLANK TO BROWSE       *
+001500*             EVERYTHING FROM THE BEGINNING.  PF8 STEPS TO THE  *
+001600*             NEXT RECORD, PF3 ENDS THE TRANSACTION.            *
+001700*                                                               *
+001800*   MODIFICATION HISTORY.                                       *
+001900*   DATE       INIT  DESCRIPTION                                 *
+002000*   ---------  ----  -------------------------------------------*
+002100*   2026-08-09  DO   ORIGINAL PROGRAM.                          *
+002150*   2026-08-09  DO   2300-START-NEW-SEARCH DID NOT ACTUALLY      *
+002160*                    SEARCH BY USER ID ALONE - REVHIST-KEY IS    *
+002170*                    TERMINAL-MAJOR, SO A BLANK TERMINAL ID      *
+002180*                    ALWAYS POSITIONED AT THE FIRST RECORD IN    *
+002190*                    THE FILE REGARDLESS OF THE USER ID KEYED.   *
+002195*                    ADDED 2310-FIND-USERID-MATCH TO BROWSE      *
+002196*                    FORWARD AND SKIP NON-MATCHING USER IDS      *
+002197*                    WHEN THE TERMINAL ID IS LEFT BLANK.         *
+002200*                                                               *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700
+002800 01  WS-RESP                  PIC S9(8) COMP VALUE +0.
+002850
+002860 01  WS-USERID-SEARCH-SW      PIC X(01) VALUE 'N'.
+002870    88 SEARCHING-BY-USERID-ONLY    VALUE 'Y'.
+002880 01  WS-MATCH-SW              PIC X(01) VALUE 'N'.
+002890    88 USERID-MATCH-FOUND          VALUE 'Y'.
+002900
+003000     COPY REVHISR.
+003100     COPY REVHMAP.
+003200
+003300 LINKAGE SECTION.
+003400 01  DFHCOMMAREA.
+003500     05 CA-BROWSE-KEY         PIC X(20).
+003600
+003700 PROCEDURE DIVISION.
+003800*****************************************************************
+003900*    0000-MAINLINE - FIRST ENTRY PUTS UP THE SEARCH SCREEN,     *
+004000*                    A SUBSEQUENT ENTRY HANDLES WHATEVER PF KEY *
+004100*                    THE OPERATOR PRESSED                       *
+004200*****************************************************************
+004300 0000-MAINLINE.
+004400     IF EIBCALEN = 0
+004500         PERFORM 1000-INITIAL-ENTRY THRU 1000-EXIT
+004600     ELSE
+004700         PERFORM 2000-HANDLE-REQUEST THRU 2000-EXIT
+004800     END-IF
+004900
+005000     PERFORM 9000-SEND-MAP THRU 9000-EXIT
+005100
+005200     EXEC CICS RETURN
+005300         TRANSID('RVHQ')
+005400         COMMAREA(CA-BROWSE-KEY)
+005500         LENGTH(LENGTH OF CA-BROWSE-KEY)
+005600     END-EXEC.
+005700
+005800*****************************************************************
+005900*    1000-INITIAL-ENTRY - FRESH START OF THE TRANSACTION -      *
+006000*                         CLEAR THE SCREEN AND PROMPT FOR       *
+006100*                         SEARCH CRITERIA                       *
+006200*****************************************************************
+006300 1000-INITIAL-ENTRY.
+006400     MOVE LOW-VALUES TO REVHMENUO
+006500     MOVE SPACES TO CA-BROWSE-KEY
+006600     MOVE 'ENTER TERM/USER TO SEARCH, OR ENTER TO BROWSE ALL'
+006700         TO HMSGO OF REVHMENUO.
+006900
+007000 1000-EXIT.
+007100     EXIT.
+007200
+007300*****************************************************************
+007400*    2000-HANDLE-REQUEST - READ WHATEVER THE OPERATOR KEYED AND *
+007500*                          ACT ON THE AID KEY PRESSED            *
+007600*****************************************************************
+007700 2000-HANDLE-REQUEST.
+007800     EXEC CICS RECEIVE
+007900         MAP('REVHMENU')
+008000         MAPSET('REVHMAP')
+008100         RESP(WS-RESP)
+008200     END-EXEC
+008300
+008400     EVALUATE TRUE
+008500         WHEN EIBAID = DFHPF3
+008600             PERFORM 2100-END-INQUIRY THRU 2100-EXIT
+008700         WHEN EIBAID = DFHPF8
+008800             PERFORM 2200-BROWSE-NEXT THRU 2200-EXIT
+008900         WHEN OTHER
+009000             PERFORM 2300-START-NEW-SEARCH THRU 2300-EXIT
+009100     END-EVALUATE.
+009200
+009300 2000-EXIT.
+009400     EXIT.
+009500
+009600*****************************************************************
+009700*    2100-END-INQUIRY - PF3 - SEND A GOODBYE SCREEN AND DO NOT  *
+009800*                       RESTART THE TRANSACTION                 *
+009900*****************************************************************
+010000 2100-END-INQUIRY.
+010100     MOVE LOW-VALUES TO REVHMENUO
+010200     MOVE 'CONVERSION HISTORY INQUIRY ENDED' TO HMSGO OF REVHMENUO
+010300
+010400     EXEC CICS SEND
+010500         MAP('REVHMENU')
+010600         MAPSET('REVHMAP')
+010700         FREEKB
+010800         ERASE
+010900     END-EXEC
+011000
+011100     EXEC CICS RETURN END-EXEC.
+011200
+011300 2100-EXIT.
+011400     EXIT.
+011500
+011600*****************************************************************
+011700*    2200-BROWSE-NEXT - PF8 - RESUME THE BROWSE FROM THE KEY    *
+011800*                       SAVED LAST TIME.  CICS DOES NOT HOLD A  *
+011900*                       BROWSE POSITION ACROSS A PSEUDO-        *
+012000*                       CONVERSATIONAL RETURN, SO THE BROWSE IS *
+012100*                       RE-STARTED AT THE SAVED KEY AND READ    *
+012200*                       PAST IT ONCE BEFORE THE RECORD THAT IS  *
+012300*                       ACTUALLY DISPLAYED IS READ.              *
+012400*****************************************************************
+012500 2200-BROWSE-NEXT.
+012600     EXEC CICS STARTBR
+012700         FILE('RVHIST')
+012800         RIDFLD(CA-BROWSE-KEY)
+012900         KEYLENGTH(LENGTH OF REVHIST-KEY)
+013000         RESP(WS-RESP)
+013100     END-EXEC
+013200
+013300     IF WS-RESP NOT = DFHRESP(NORMAL)
+013400         MOVE 'NO HISTORY RECORDS FOUND FOR THAT SEARCH'
+013500             TO HMSGO OF REVHMENUO
+013600     ELSE
+013700         EXEC CICS READNEXT
+013800             FILE('RVHIST')
+013900             INTO(REVHIST-RECORD)
+014000             RIDFLD(CA-BROWSE-KEY)
+014100             KEYLENGTH(LENGTH OF REVHIST-KEY)
+014200             RESP(WS-RESP)
+014300         END-EXEC
+014400
+014500         EXEC CICS READNEXT
+014600             FILE('RVHIST')
+014700             INTO(REVHIST-RECORD)
+014800             RIDFLD(CA-BROWSE-KEY)
+014900             KEYLENGTH(LENGTH OF REVHIST-KEY)
+015000             RESP(WS-RESP)
+015100         END-EXEC
+015200
+015300         EXEC CICS ENDBR
+015400             FILE('RVHIST')
+015500         END-EXEC
+015600
+015700         IF WS-RESP = DFHRESP(NORMAL)
+015800             MOVE REVHIST-KEY TO CA-BROWSE-KEY
+015900             PERFORM 2400-DISPLAY-RECORD THRU 2400-EXIT
+016000         ELSE
+016100             MOVE 'END OF HISTORY FILE - NO MORE RECORDS'
+016200                 TO HMSGO OF REVHMENUO
+016300         END-IF
+016400     END-IF.
+016500
+016600 2200-EXIT.
+016700     EXIT.
+016800
+016900*****************************************************************
+017000*    2300-START-NEW-SEARCH - ENTER OR ANY OTHER KEY - BEGIN A   *
+017100*                            NEW BROWSE POSITIONED AT THE       *
+017200*                            TERMINAL/USER KEYED, OR AT THE     *
+017300*                            START OF THE FILE IF BOTH ARE      *
+017400*                            BLANK.  REVHIST-KEY IS TERMINAL-    *
+017410*                            MAJOR, SO A USER ID KEYED WITHOUT A *
+017420*                            TERMINAL ID CANNOT BE FOUND BY      *
+017430*                            POSITIONING ALONE - NO REAL        *
+017440*                            TERMINAL ID IS ALL SPACES, SO THE   *
+017450*                            GTEQ KEY BUILT FROM SPACES/LOW-     *
+017460*                            VALUES SORTS BELOW EVERY REAL       *
+017470*                            RECORD AND ALWAYS LANDS ON THE      *
+017480*                            FIRST RECORD IN THE FILE.  IN THAT  *
+017490*                            CASE 2310-FIND-USERID-MATCH BROWSES *
+017500*                            FORWARD FROM THE START OF THE FILE, *
+017510*                            READING NEXT AND CHECKING THE USER  *
+017520*                            ID UNTIL A MATCH IS FOUND OR THE     *
+017530*                            FILE IS EXHAUSTED.                  *
+017540*****************************************************************
+017600 2300-START-NEW-SEARCH.
+017700     MOVE LOW-VALUES TO REVHIST-KEY
+017800     MOVE SRCHTRMI OF REVHMENUI TO REVHIST-TERMID
+017900     MOVE SRCHUSRI OF REVHMENUI TO REVHIST-USERID
+018000     MOVE REVHIST-KEY TO CA-BROWSE-KEY
+018010
+018020     SET WS-USERID-SEARCH-SW TO 'N'
+018030     IF SRCHTRMI OF REVHMENUI = SPACES
+018040        AND SRCHUSRI OF REVHMENUI NOT = SPACES
+018050         SET SEARCHING-BY-USERID-ONLY TO TRUE
+018060     END-IF
+018100
+018200     EXEC CICS STARTBR
+018300         FILE('RVHIST')
+018400         RIDFLD(CA-BROWSE-KEY)
+018500         KEYLENGTH(LENGTH OF REVHIST-KEY)
+018600         GTEQ
+018700         RESP(WS-RESP)
+018800     END-EXEC
+018900
+019000     IF WS-RESP NOT = DFHRESP(NORMAL)
+019100         MOVE 'NO HISTORY RECORDS FOUND FOR THAT SEARCH'
+019200             TO HMSGO OF REVHMENUO
+019300     ELSE
+019310         IF SEARCHING-BY-USERID-ONLY
+019320             PERFORM 2310-FIND-USERID-MATCH THRU 2310-EXIT
+019330         ELSE
+019400             EXEC CICS READNEXT
+019500                 FILE('RVHIST')
+019600                 INTO(REVHIST-RECORD)
+019700                 RIDFLD(CA-BROWSE-KEY)
+019800                 KEYLENGTH(LENGTH OF REVHIST-KEY)
+019900                 RESP(WS-RESP)
+019910             END-EXEC
+019920         END-IF
+020100
+020200         EXEC CICS ENDBR
+020300             FILE('RVHIST')
+020400         END-EXEC
+020500
+020600         IF WS-RESP = DFHRESP(NORMAL)
+020700             MOVE REVHIST-KEY TO CA-BROWSE-KEY
+020800             PERFORM 2400-DISPLAY-RECORD THRU 2400-EXIT
+020900         ELSE
+021000             MOVE 'NO HISTORY RECORDS FOUND FOR THAT SEARCH'
+021100                 TO HMSGO OF REVHMENUO
+021200         END-IF
+021300     END-IF.
+021400
+021500 2300-EXIT.
+021600     EXIT.
+021610
+021620*****************************************************************
+021630*    2310-FIND-USERID-MATCH - BROWSE FORWARD FROM THE START OF   *
+021640*                             THE FILE ONE RECORD AT A TIME,     *
+021650*                             COMPARING EACH RECORD'S USER ID TO  *
+021660*                             THE ONE KEYED, UNTIL A MATCH IS     *
+021670*                             FOUND OR THE FILE RUNS OUT OF      *
+021680*                             RECORDS                            *
+021690*****************************************************************
+021700 2310-FIND-USERID-MATCH.
+021710     SET WS-MATCH-SW TO 'N'
+021720
+021730     PERFORM 2320-READ-AND-CHECK-USERID THRU 2320-EXIT
+021740         UNTIL USERID-MATCH-FOUND
+021750            OR WS-RESP NOT = DFHRESP(NORMAL).
+021760
+021770 2310-EXIT.
+021780     EXIT.
+021790
+021800 2320-READ-AND-CHECK-USERID.
+021810     EXEC CICS READNEXT
+021820         FILE('RVHIST')
+021830         INTO(REVHIST-RECORD)
+021840         RIDFLD(CA-BROWSE-KEY)
+021850         KEYLENGTH(LENGTH OF REVHIST-KEY)
+021860         RESP(WS-RESP)
+021870     END-EXEC
+021880
+021890     IF WS-RESP = DFHRESP(NORMAL)
+021900         IF REVHIST-USERID = SRCHUSRI OF REVHMENUI
+021910             SET USERID-MATCH-FOUND TO TRUE
+021920         END-IF
+021930     END-IF.
+021940
+021950 2320-EXIT.
+021960     EXIT.
+021700
+021800*****************************************************************
+021900*    2400-DISPLAY-RECORD - MOVE THE RECORD JUST READ TO THE     *
+022000*                          SCREEN FIELDS                        *
+022100*****************************************************************
+022200 2400-DISPLAY-RECORD.
+022300     EXEC CICS FORMATTIME
+022400         ABSTIME(REVHIST-TIMESTAMP)
+022500         YYYYMMDD(HDATEO OF REVHMENUO)
+022600         TIME(HTIMEO OF REVHMENUO)
+022700     END-EXEC
+022800
+022900     MOVE REVHIST-TERMID  TO HTERMO OF REVHMENUO
+023000     MOVE REVHIST-USERID  TO HUSERO OF REVHMENUO
+023100     MOVE REVHIST-MODE    TO HMODEO OF REVHMENUO
+023200     MOVE REVHIST-WORDINI TO HWORDINO OF REVHMENUO
+023300     MOVE REVHIST-WORDOUT TO HWORDOUTO OF REVHMENUO
+023400     MOVE SPACES          TO HMSGO OF REVHMENUO.
+023500
+023600 2400-EXIT.
+023700     EXIT.
+023800
+023900*****************************************************************
+024000*    9000-SEND-MAP - DISPLAY THE RESULT OR PROMPT SCREEN        *
+024100*****************************************************************
+024200 9000-SEND-MAP.
+024300     EXEC CICS SEND
+024400         MAP('REVHMENU')
+024500         MAPSET('REVHMAP')
+024600         FREEKB
+024700         ERASE
+024800     END-EXEC.
+024900
+025000 9000-EXIT.
+025100     EXIT.
