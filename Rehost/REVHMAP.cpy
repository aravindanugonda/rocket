@@ -0,0 +1,98 @@
+000100****************************************************************
+000200*                                                              *
+000300*   COPYBOOK : REVHMAP                                        *
+000400*   MAPSET   : REVHMAP    MAP: REVHMENU                       *
+000500*   PURPOSE  : SYMBOLIC MAP FOR TRANSACTION RVHQ               *
+000600*              GENERATED FROM REVHMAP.BMS - DO NOT HAND EDIT   *
+000700*              THE FIELD LAYOUT, ONLY THE BMS SOURCE.          *
+000800*                                                              *
+000900*   MODIFICATION HISTORY                                      *
+001000*   DATE       INIT  DESCRIPTION                               *
+001100*   ---------  ----  -----------------------------------------*
+001200*   2026-08-09  DO   ORIGINAL LAYOUT.                          *
+001210*   2026-08-09  DO   ADDED THE MISSING TITLE01 L/F/A/DATA       *
+001220*                    GROUP - A PROTECTED CONSTANT FIELD STILL   *
+001230*                    GETS A SYMBOLIC MAP ENTRY, AND THE OLD     *
+001240*                    12-BYTE LEADING FILLER WAS NOT ITS REAL    *
+001250*                    SIZE (SEE THE SAME FIX IN REVMAP.CPY).     *
+001300*                                                              *
+001400****************************************************************
+001500 01  REVHMENUI.
+001510     02 TITLE01L         COMP PIC S9(4).
+001520     02 TITLE01F         PIC X.
+001530     02 FILLER REDEFINES TITLE01F.
+001540        03 TITLE01A      PIC X.
+001550     02 TITLE01I         PIC X(32).
+001700     02 SRCHTRML         COMP PIC S9(4).
+001800     02 SRCHTRMF         PIC X.
+001900     02 FILLER REDEFINES SRCHTRMF.
+002000        03 SRCHTRMA      PIC X.
+002100     02 SRCHTRMI         PIC X(04).
+002200     02 SRCHUSRL         COMP PIC S9(4).
+002300     02 SRCHUSRF         PIC X.
+002400     02 FILLER REDEFINES SRCHUSRF.
+002500        03 SRCHUSRA      PIC X.
+002600     02 SRCHUSRI         PIC X(08).
+002700     02 HDATEL           COMP PIC S9(4).
+002800     02 HDATEF           PIC X.
+002900     02 FILLER REDEFINES HDATEF.
+003000        03 HDATEA        PIC X.
+003100     02 HDATEI           PIC X(08).
+003200     02 HTIMEL           COMP PIC S9(4).
+003300     02 HTIMEF           PIC X.
+003400     02 FILLER REDEFINES HTIMEF.
+003500        03 HTIMEA        PIC X.
+003600     02 HTIMEI           PIC X(06).
+003700     02 HTERML           COMP PIC S9(4).
+003800     02 HTERMF           PIC X.
+003900     02 FILLER REDEFINES HTERMF.
+004000        03 HTERMA        PIC X.
+004100     02 HTERMI           PIC X(04).
+004200     02 HUSERL           COMP PIC S9(4).
+004300     02 HUSERF           PIC X.
+004400     02 FILLER REDEFINES HUSERF.
+004500        03 HUSERA        PIC X.
+004600     02 HUSERI           PIC X(08).
+004700     02 HMODEL           COMP PIC S9(4).
+004800     02 HMODEF           PIC X.
+004900     02 FILLER REDEFINES HMODEF.
+005000        03 HMODEA        PIC X.
+005100     02 HMODEI           PIC X(01).
+005200     02 HWORDINL         COMP PIC S9(4).
+005300     02 HWORDINF         PIC X.
+005400     02 FILLER REDEFINES HWORDINF.
+005500        03 HWORDINA      PIC X.
+005600     02 HWORDINI         PIC X(80).
+005700     02 HWORDOUTL        COMP PIC S9(4).
+005800     02 HWORDOUTF        PIC X.
+005900     02 FILLER REDEFINES HWORDOUTF.
+006000        03 HWORDOUTA     PIC X.
+006100     02 HWORDOUTI        PIC X(80).
+006200     02 HMSGL            COMP PIC S9(4).
+006300     02 HMSGF            PIC X.
+006400     02 FILLER REDEFINES HMSGF.
+006500        03 HMSGA         PIC X.
+006600     02 HMSGI            PIC X(79).
+006700 01  REVHMENUO REDEFINES REVHMENUI.
+006750     02 FILLER           PIC X(3).
+006760     02 TITLE01O         PIC X(32).
+006900     02 FILLER           PIC X(3).
+007000     02 SRCHTRMO         PIC X(04).
+007100     02 FILLER           PIC X(3).
+007200     02 SRCHUSRO         PIC X(08).
+007300     02 FILLER           PIC X(3).
+007400     02 HDATEO           PIC X(08).
+007500     02 FILLER           PIC X(3).
+007600     02 HTIMEO           PIC X(06).
+007700     02 FILLER           PIC X(3).
+007800     02 HTERMO           PIC X(04).
+007900     02 FILLER           PIC X(3).
+008000     02 HUSERO           PIC X(08).
+008100     02 FILLER           PIC X(3).
+008200     02 HMODEO           PIC X(01).
+008300     02 FILLER           PIC X(3).
+008400     02 HWORDINO         PIC X(80).
+008500     02 FILLER           PIC X(3).
+008600     02 HWORDOUTO        PIC X(80).
+008700     02 FILLER           PIC X(3).
+008800     02 HMSGO            PIC X(79).
