@@ -1,69 +1,476 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. REVERSE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REVERSE.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. APPLICATIONS PROGRAMMING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   PURPOSE.  ONLINE CICS TRANSACTION RVRS.  OPERATOR KEYS A    *
+001000*             WORD OR PHRASE INTO THE REVMENU SCREEN AND THE    *
+001100*             PROGRAM SENDS BACK THE REVERSED RESULT, EITHER    *
+001200*             CHARACTER-FOR-CHARACTER OR WORD-FOR-WORD.         *
+001300*                                                               *
+001400*   MODIFICATION HISTORY.                                       *
+001500*   DATE       INIT  DESCRIPTION                                 *
+001600*   ---------  ----  -------------------------------------------*
+001700*   2026-08-09  DO   APPEND EVERY REVERSAL TO THE AUDIT LOG SO  *
+001800*                    TERMINAL/USER/TIMESTAMP/WORDINI/WORDOUT    *
+001900*                    CAN BE RECONCILED AFTER THE FACT.          *
+002000*   2026-08-09  DO   WIDENED WORDINI/WORDOUT TO 80 CHARACTERS   *
+002100*                    AND ADDED RVMODE SO THE OPERATOR CAN ASK   *
+002200*                    FOR A WORD-ORDER REVERSAL INSTEAD OF A     *
+002300*                    CHARACTER REVERSAL.                        *
+002400*   2026-08-09  DO   ADDED INPUT VALIDATION - BLANK INPUT,      *
+002500*                    INPUT STARTING WITH A BLANK, AND AN        *
+002600*                    OVERFLOW CHECK ON THE REVERSED RESULT -    *
+002700*                    NOW REDISPLAYS THE SCREEN WITH ERRMSG SET  *
+002800*                    RATHER THAN FALLING OUT ON MAPFAIL.        *
+002850*   2026-08-09  DO   ADDED A HISTORY RECORD TO RVHIST, KEYED BY *
+002860*                    TERMID/USERID/TIMESTAMP, SO A DOWNSTREAM   *
+002870*                    TEAM'S DISPUTED CONVERSION CAN BE LOOKED   *
+002880*                    UP DIRECTLY INSTEAD OF SCANNING THE AUDIT  *
+002890*                    LOG TD QUEUE.                              *
+002895*   2026-08-09  DO   REPLACED THE IN-LINE CHARACTER- AND WORD-  *
+002896*                    ORDER-REVERSAL PARAGRAPHS WITH A LINK TO   *
+002897*                    REVLINK SO THE LOGIC IS MAINTAINED IN ONE  *
+002898*                    PLACE FOR EVERY CALLER.                    *
+002901*   2026-08-09  DO   CAPTURE THE SIGNED-ON USERID AND RESTRICT  *
+002902*                    THE TRANSACTION TO AUTHORIZED USERS.  THE  *
+002903*                    CAPTURED USERID REPLACES EIBOPID IN THE    *
+002904*                    AUDIT LOG AND THE HISTORY RECORD.          *
+002905*   2026-08-09  DO   ADDED THE PRESV SCREEN OPTION - 'Y' KEEPS  *
+002906*                    AND FLAGS A LEADING BLANK IN WORDINI        *
+002907*                    INSTEAD OF REJECTING IT, SINCE REVLINK'S    *
+002908*                    CHARACTER REVERSAL (ONCE FIXED TO USE THE   *
+002909*                    TRAILING-SPACE-TRIMMED LENGTH) ALREADY      *
+002910*                    PRESERVES SUCH BLANKS CORRECTLY - THEY      *
+002911*                    JUST MOVE TO THE OPPOSITE END OF THE        *
+002912*                    REVERSED RESULT.  CASE IS ALREADY KEPT      *
+002913*                    EXACTLY AS TYPED THROUGHOUT, SINCE NOTHING  *
+002914*                    IN THE REVERSAL PATH EVER FOLDS IT.         *
+002900*                                                               *
+003000*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400
+003500 01  WS-SWITCHES.
+003600     05 WS-VALID-SW            PIC X(01) VALUE 'Y'.
+003700        88 INPUT-VALID               VALUE 'Y'.
+003800        88 INPUT-INVALID             VALUE 'N'.
+003900
+004000 01  WS-COUNTERS.
+004100     05 WS-I                  PIC 9(02) VALUE 0.
+004400     05 WS-RESP               PIC S9(8) COMP VALUE +0.
+004500     05 WS-SCAN-POS           PIC 9(03) VALUE 0.
+004600     05 WS-TRIM-LEN           PIC 9(03) VALUE 0.
+004700
+004800 01  WS-WORK-AREA.
+005000     05 WS-REVERSE-STRING      PIC X(80) VALUE SPACES.
+005100
+006200 01  WS-AUDIT-WORK.
+006300     05 WS-ABS-TIME            PIC S9(15) COMP-3 VALUE 0.
+006400
 
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
+006410 01  WS-SECURITY-WORK.
+006420     05 WS-USERID              PIC X(08) VALUE SPACES.
+006430     05 WS-AUTH-SW             PIC X(01) VALUE 'N'.
+006440        88 USER-AUTHORIZED           VALUE 'Y'.
+006450     05 WS-AUTH-IDX            PIC 9(02) COMP VALUE 0.
 
-       01 WS-COUNTERS.
-          05 WS-I              PIC 9(02) VALUE 0.
-          05 WS-J              PIC 9(02) VALUE 0.
-          05 WS-K              PIC 9(02) VALUE 0.
-          05 WS-RESP           PIC S9(8)  COMP VALUE +0.
-       01 WS-WORK-AREA.
-           05 WS-STRING        PIC X(10) VALUE SPACES.
-           05 WS-REVERSE-STRING 
-                               PIC X(10) VALUE SPACES.
+006460 01  WS-AUTH-USERID-VALUES.
+006470     05 FILLER                 PIC X(08) VALUE 'RVRSADM1'.
+006480     05 FILLER                 PIC X(08) VALUE 'RVRSADM2'.
+006490     05 FILLER                 PIC X(08) VALUE 'RVRSUSR1'.
+006491     05 FILLER                 PIC X(08) VALUE 'RVRSUSR2'.
+006492     05 FILLER                 PIC X(08) VALUE 'RVRSUSR3'.
 
-                               COPY REVMAP.
-
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-
-           exec cics send
-               map('REVMENU')
-               mapset('REVMAP')
-               freekb
-               erase
-           end-exec
-           exec cics receive
-               map('REVMENU')
-               mapset('REVMAP')
-               RESP  (WS-RESP)
-           end-exec
-           
-           IF WS-RESP = DFHRESP(MAPFAIL)
-               exec cics send text from (WS-STRING)
-                       erase
-                       freekb
-               end-exec
-               exec cics return end-exec
-           END-IF
-
-           PERFORM CALCULATE-STRING-LENGTH
-           PERFORM REVERSE-STRING
-
-           exec cics send
-               map('REVMENU')
-               mapset('REVMAP')
-               freekb
-               erase
-           end-exec.
-           
-           exec cics return TRANSID ('RVRS') end-exec.
-              
-       CALCULATE-STRING-LENGTH.
-           INSPECT WORDINI OF REVMENUI TALLYING WS-I
-             FOR CHARACTERS BEFORE INITIAL SPACE.
-
-       REVERSE-STRING.
-           MOVE SPACES TO WS-REVERSE-STRING.
-           MOVE WORDINI OF REVMENUI TO WS-STRING.
-           MOVE WS-I TO WS-J WS-K.
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-K
-               MOVE WS-STRING(WS-J:1) TO WS-REVERSE-STRING(WS-I:1)
-               SUBTRACT 1 FROM WS-J
-           END-PERFORM.
-           MOVE WS-REVERSE-STRING TO WORDOUTO OF REVMENUO.
+006493 01  WS-AUTH-USERID-TABLE REDEFINES WS-AUTH-USERID-VALUES.
+006494     05 WS-AUTH-USERID         PIC X(08) OCCURS 5 TIMES.
 
+006500     COPY REVAUDR.
+006550     COPY REVHISR.
+006575     COPY REVLPARM.
+006600     COPY REVMAP.
+006700
+006800 PROCEDURE DIVISION.
+006900*****************************************************************
+007000*    0000-MAINLINE - ASSIGN AND AUTHORIZE THE USERID, THEN       *
+007010*                    RECEIVE, VALIDATE, REVERSE, AUDIT, SEND     *
+007100*****************************************************************
+007200 0000-MAINLINE.
+007210     EXEC CICS ASSIGN
+007220         USERID(WS-USERID)
+007230     END-EXEC
+007240
+007250     PERFORM 0100-CHECK-AUTHORIZATION THRU 0100-EXIT
+007260
+007270     IF NOT USER-AUTHORIZED
+007280         PERFORM 0200-REJECT-UNAUTHORIZED THRU 0200-EXIT
+007290     ELSE
+007300         PERFORM 1000-RECEIVE-MAP THRU 1000-EXIT
+007400
+007500         PERFORM 1500-VALIDATE-INPUT THRU 1500-EXIT
+007600
+007700         IF INPUT-VALID
+007800             PERFORM 2000-PROCESS-REVERSAL THRU 2000-EXIT
+007810         ELSE
+007820             PERFORM 1700-LOG-REJECTED-ATTEMPT THRU 1700-EXIT
+007900         END-IF
+008000
+008100         PERFORM 3000-SEND-MAP THRU 3000-EXIT
+008200
+008300         EXEC CICS RETURN
+008400             TRANSID('RVRS')
+008500         END-EXEC
+008550     END-IF.
+008560
+008570*****************************************************************
+008580*    0100-CHECK-AUTHORIZATION - IS WS-USERID IN THE TABLE OF     *
+008590*                                OPERATORS AUTHORIZED TO USE     *
+008600*                                TRANSACTION RVRS.  THIS IS A    *
+008605*                                FLAT LIST OF INDIVIDUAL USERIDS *
+008606*                                COMPILED INTO THE PROGRAM, NOT  *
+008607*                                A RACF GROUP - ADDING OR        *
+008608*                                REMOVING AN OPERATOR REQUIRES A *
+008609*                                RECOMPILE OF REVERSE.           *
+008610*****************************************************************
+008620 0100-CHECK-AUTHORIZATION.
+008630     MOVE 'N' TO WS-AUTH-SW
+008640
+008650     PERFORM 0110-CHECK-ONE-AUTH-ENTRY THRU 0110-EXIT
+008660         VARYING WS-AUTH-IDX FROM 1 BY 1
+008670         UNTIL WS-AUTH-IDX > 5 OR USER-AUTHORIZED.
+008680
+008690 0100-EXIT.
+008700     EXIT.
+008710
+008720 0110-CHECK-ONE-AUTH-ENTRY.
+008730     IF WS-USERID = WS-AUTH-USERID(WS-AUTH-IDX)
+008740         SET USER-AUTHORIZED TO TRUE
+008750     END-IF.
+008760
+008770 0110-EXIT.
+008780     EXIT.
+008790
+008800*****************************************************************
+008810*    0200-REJECT-UNAUTHORIZED - TELL THE OPERATOR THEY ARE NOT   *
+008820*                                PERMITTED TO USE THIS           *
+008830*                                TRANSACTION AND END IT          *
+008840*****************************************************************
+008850 0200-REJECT-UNAUTHORIZED.
+008855     SET REVAUD-NOTAUTH TO TRUE
+008856     MOVE SPACES TO REVAUD-WORDINI
+008857     MOVE SPACES TO REVAUD-WORDOUT
+008858     PERFORM 2300-WRITE-AUDIT-LOG THRU 2300-EXIT
+008859
+008860     MOVE LOW-VALUES TO REVMENUO
+008870     MOVE 'NOT AUTHORIZED TO USE TRANSACTION RVRS' TO
+008880         ERRMSGO OF REVMENUO
+008890
+008900     EXEC CICS SEND
+008910         MAP('REVMENU')
+008920         MAPSET('REVMAP')
+008930         FREEKB
+008940         ERASE
+008950     END-EXEC
+008960
+008970     EXEC CICS RETURN END-EXEC.
+008980
+008990 0200-EXIT.
+009000     EXIT.
+009010
+009020*****************************************************************
+009030*    1000-RECEIVE-MAP - DISPLAY THE SCREEN, READ THE OPERATOR'S *
+008900*                       INPUT.  A MAPFAIL (NO DATA KEYED) IS    *
+009000*                       TREATED AS BLANK INPUT AND CAUGHT BY    *
+009100*                       VALIDATION, NOT AS A REASON TO DROP     *
+009200*                       THE SESSION.                            *
+009300*****************************************************************
+009400 1000-RECEIVE-MAP.
+009500     MOVE SPACES TO WORDINI OF REVMENUI
+009600
+009700     EXEC CICS SEND
+009800         MAP('REVMENU')
+009900         MAPSET('REVMAP')
+010000         FREEKB
+010100         ERASE
+010200     END-EXEC
+010300
+010400     EXEC CICS RECEIVE
+010500         MAP('REVMENU')
+010600         MAPSET('REVMAP')
+010700         RESP(WS-RESP)
+010800     END-EXEC
+010900
+011000     IF WS-RESP = DFHRESP(MAPFAIL)
+011100         MOVE SPACES TO WORDINI OF REVMENUI
+011200     END-IF.
+011300
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700*****************************************************************
+011800*    1500-VALIDATE-INPUT - REJECT BLANK INPUT, INPUT THAT IS    *
+011900*                          ALL SPACES BEFORE THE FIRST          *
+012000*                          CHARACTER (UNLESS PRESVI ASKS THAT   *
+012010*                          LEADING BLANKS BE KEPT AND FLAGGED   *
+012020*                          RATHER THAN REJECTED), AND ANYTHING  *
+012030*                          THAT WOULD OVERFLOW WORDOUT.  SETS    *
+012100*                          ERRMSGO WHEN INPUT IS REJECTED OR     *
+012110*                          WHEN A LEADING BLANK IS FLAGGED.      *
+012200*****************************************************************
+012400 1500-VALIDATE-INPUT.
+012500     SET INPUT-VALID TO TRUE
+012600     MOVE SPACES TO ERRMSGO OF REVMENUO
+012650     MOVE SPACES TO PALINO OF REVMENUO
+012700
+012800     IF WORDINI OF REVMENUI = SPACES
+012900         SET INPUT-INVALID TO TRUE
+013000         MOVE 'PLEASE ENTER A WORD OR PHRASE TO REVERSE'
+013100             TO ERRMSGO OF REVMENUO
+013200     ELSE
+013300         PERFORM 2100-CALCULATE-STRING-LENGTH THRU 2100-EXIT
+013400         IF WS-I = 0
+013410             IF PRESVI OF REVMENUI = 'Y'
+013420                 MOVE 'LEADING BLANK(S) PRESERVED IN INPUT'
+013430                     TO ERRMSGO OF REVMENUO
+013440             ELSE
+013450                 SET INPUT-INVALID TO TRUE
+013475                 MOVE 'INPUT CANNOT START WITH A BLANK - KEY OVER'
+013600                     TO ERRMSGO OF REVMENUO
+013650             END-IF
+013700         END-IF
+013800     END-IF
+013900
+014000     IF INPUT-VALID
+014100         PERFORM 1600-CHECK-OVERFLOW THRU 1600-EXIT
+014200     END-IF.
+014300
+014400 1500-EXIT.
+014500     EXIT.
+014600
+014700*****************************************************************
+014800*    1600-CHECK-OVERFLOW - REJECT INPUT WHOSE SIGNIFICANT       *
+014900*                          (TRAILING-SPACE-TRIMMED) LENGTH       *
+015000*                          WOULD NOT FIT IN WORDOUT              *
+015100*****************************************************************
+015200 1600-CHECK-OVERFLOW.
+015300     MOVE LENGTH OF WORDINI OF REVMENUI TO WS-SCAN-POS
+015400     MOVE 0 TO WS-TRIM-LEN
+015500
+015600     PERFORM 1610-SCAN-FOR-LAST-CHAR THRU 1610-EXIT
+015700         UNTIL WS-SCAN-POS = 0 OR WS-TRIM-LEN NOT = 0
+015800
+016000     IF WS-TRIM-LEN > LENGTH OF WORDOUTO OF REVMENUO
+016100         SET INPUT-INVALID TO TRUE
+016200         MOVE 'INPUT IS TOO LONG TO FIT IN THE OUTPUT FIELD'
+016300             TO ERRMSGO OF REVMENUO
+016400     END-IF.
+016500
+016600 1600-EXIT.
+016700     EXIT.
+016800
+016900 1610-SCAN-FOR-LAST-CHAR.
+017000     IF WORDINI OF REVMENUI(WS-SCAN-POS:1) NOT = SPACE
+017100         MOVE WS-SCAN-POS TO WS-TRIM-LEN
+017200     ELSE
+017300         SUBTRACT 1 FROM WS-SCAN-POS
+017400     END-IF.
+017500
+017600 1610-EXIT.
+017700     EXIT.
+017800
+017810*****************************************************************
+017820*    1700-LOG-REJECTED-ATTEMPT - INPUT FAILED VALIDATION.  STILL *
+017830*                                 LOG THE ATTEMPT SO THE AUDIT   *
+017840*                                 TRAIL COVERS EVERY INVOCATION  *
+017850*                                 OF RVRS, NOT JUST THE ONES     *
+017860*                                 THAT PRODUCED A REVERSAL       *
+017870*****************************************************************
+017880 1700-LOG-REJECTED-ATTEMPT.
+017890     SET REVAUD-REJECTED TO TRUE
+017900     MOVE WORDINI OF REVMENUI TO REVAUD-WORDINI
+017910     MOVE SPACES TO REVAUD-WORDOUT
+017920
+017930     PERFORM 2300-WRITE-AUDIT-LOG THRU 2300-EXIT.
+017940
+017950 1700-EXIT.
+017960     EXIT.
+017970
+017980*****************************************************************
+018000*    2000-PROCESS-REVERSAL - REVERSE THE OPERATOR'S WORD AND    *
+018100*                            RECORD IT ON THE AUDIT LOG         *
+018200*****************************************************************
+018300 2000-PROCESS-REVERSAL.
+018400     PERFORM 2200-REVERSE-STRING THRU 2200-EXIT
+018450
+018460     PERFORM 2250-SET-PALINDROME-IND THRU 2250-EXIT
+018470
+018480     SET REVAUD-OK TO TRUE
+018490     MOVE WORDINI OF REVMENUI  TO REVAUD-WORDINI
+018495     MOVE WORDOUTO OF REVMENUO TO REVAUD-WORDOUT
+018500
+018600     PERFORM 2300-WRITE-AUDIT-LOG THRU 2300-EXIT
+018650
+018680     PERFORM 2400-WRITE-HISTORY-RECORD THRU 2400-EXIT.
+018700
+018800 2000-EXIT.
+018900     EXIT.
+019000
+019100*****************************************************************
+019200*    2100-CALCULATE-STRING-LENGTH - LENGTH OF WORDINI UP TO     *
+019300*                                   THE FIRST SPACE             *
+019400*****************************************************************
+019500 2100-CALCULATE-STRING-LENGTH.
+019600     MOVE 0 TO WS-I
+019700     INSPECT WORDINI OF REVMENUI TALLYING WS-I
+019800         FOR CHARACTERS BEFORE INITIAL SPACE.
+019900
+020000 2100-EXIT.
+020100     EXIT.
+020200
+020300*****************************************************************
+020400*    2200-REVERSE-STRING - LINK TO REVLINK, THE SHARED CALLABLE *
+020500*                          SUBROUTINE, TO DO THE ACTUAL         *
+020600*                          CHARACTER- OR WORD-ORDER REVERSAL     *
+020700*                          DEPENDING ON RVMODE                   *
+020800*****************************************************************
+020900 2200-REVERSE-STRING.
+021000     MOVE WORDINI OF REVMENUI TO REVLINK-WORDIN
+021100
+021200     IF RVMODEI OF REVMENUI = 'W'
+021300         SET REVLINK-REVERSE-WORDS TO TRUE
+021400     ELSE
+021500         SET REVLINK-REVERSE-CHARS TO TRUE
+021600     END-IF
+021700
+021800     EXEC CICS LINK
+021900         PROGRAM('REVLINK')
+022000         COMMAREA(REVLINK-PARMS)
+022100         LENGTH(LENGTH OF REVLINK-PARMS)
+022200     END-EXEC
+022300
+022400     MOVE REVLINK-WORDOUT TO WORDOUTO OF REVMENUO
+022410
+022420     IF RVMODEI OF REVMENUI = 'W'
+022430         PERFORM 2210-REVERSE-FOR-PALINDROME THRU 2210-EXIT
+022440     ELSE
+022450         MOVE REVLINK-WORDOUT TO WS-REVERSE-STRING
+022460     END-IF.
+022500
+022600 2200-EXIT.
+022700     EXIT.
+022710
+022720*****************************************************************
+022730*    2210-REVERSE-FOR-PALINDROME - THE PALINDROME CHECK ALWAYS   *
+022740*                                  COMPARES AGAINST A CHARACTER  *
+022750*                                  REVERSAL OF WORDINI, EVEN     *
+022760*                                  WHEN THE OPERATOR ASKED FOR A *
+022770*                                  WORD-ORDER REVERSAL, SO IT    *
+022780*                                  KEEPS ITS OWN MEANING        *
+022790*                                  REGARDLESS OF RVMODE          *
+022800*****************************************************************
+022810 2210-REVERSE-FOR-PALINDROME.
+022820     MOVE WORDINI OF REVMENUI TO REVLINK-WORDIN
+022830     SET REVLINK-REVERSE-CHARS TO TRUE
+022840
+022850     EXEC CICS LINK
+022860         PROGRAM('REVLINK')
+022870         COMMAREA(REVLINK-PARMS)
+022880         LENGTH(LENGTH OF REVLINK-PARMS)
+022890     END-EXEC
+022900
+022910     MOVE REVLINK-WORDOUT TO WS-REVERSE-STRING.
+022920
+022930 2210-EXIT.
+022940     EXIT.
+022950
+022960*****************************************************************
+022970*    2250-SET-PALINDROME-IND - YES IF A CHARACTER-FOR-CHARACTER  *
+022980*                              REVERSAL OF WORDINI READS         *
+022990*                              IDENTICALLY TO WORDINI, NO        *
+023000*                              OTHERWISE.  ALWAYS A CHARACTER    *
+023010*                              COMPARISON, EVEN IN WORD MODE.    *
+023020*****************************************************************
+023030 2250-SET-PALINDROME-IND.
+023040     IF WS-REVERSE-STRING = WORDINI OF REVMENUI
+023050         MOVE 'YES' TO PALINO OF REVMENUO
+023060     ELSE
+023070         MOVE 'NO' TO PALINO OF REVMENUO
+023080     END-IF.
+023090
+023100 2250-EXIT.
+023110     EXIT.
+023000
+030000*****************************************************************
+030100*    2300-WRITE-AUDIT-LOG - APPEND TERMID/USERID/TIMESTAMP AND  *
+030200*                          WHATEVER OUTCOME/WORDINI/WORDOUT THE *
+030300*                          CALLER ALREADY MOVED INTO THE RECORD *
+030310*                          TO THE AUDIT LOG TD QUEUE.  CALLED    *
+030320*                          FOR EVERY INVOCATION OF RVRS -        *
+030330*                          SUCCESSFUL, REJECTED, OR UNAUTHORIZED *
+030400*****************************************************************
+030500 2300-WRITE-AUDIT-LOG.
+030600     EXEC CICS ASKTIME
+030700         ABSTIME(WS-ABS-TIME)
+030800     END-EXEC
+030900
+031000     EXEC CICS FORMATTIME
+031100         ABSTIME(WS-ABS-TIME)
+031200         YYYYMMDD(REVAUD-DATE)
+031300         TIME(REVAUD-TIME)
+031400     END-EXEC
+031500
+031600     MOVE EIBTRMID      TO REVAUD-TERMID
+031700     MOVE WS-USERID     TO REVAUD-USERID
+032000
+032100     EXEC CICS WRITEQ TD
+032200         QUEUE('AUDT')
+032300         FROM(REVAUD-RECORD)
+032400         LENGTH(LENGTH OF REVAUD-RECORD)
+032500     END-EXEC.
+032600
+032700 2300-EXIT.
+032800     EXIT.
+032900
+032910*****************************************************************
+032920*    2400-WRITE-HISTORY-RECORD - WRITE THE WORDINI/WORDOUT PAIR *
+032930*                                TO THE RVHIST VSAM FILE, KEYED *
+032940*                                BY TERMID/USERID/TIMESTAMP, SO *
+032950*                                IT CAN BE LOOKED UP LATER      *
+032960*****************************************************************
+032970 2400-WRITE-HISTORY-RECORD.
+032980     MOVE EIBTRMID            TO REVHIST-TERMID
+032990     MOVE WS-USERID           TO REVHIST-USERID
+033000     MOVE WS-ABS-TIME         TO REVHIST-TIMESTAMP
+033010     MOVE RVMODEI OF REVMENUI TO REVHIST-MODE
+033020     MOVE WORDINI OF REVMENUI  TO REVHIST-WORDINI
+033030     MOVE WORDOUTO OF REVMENUO TO REVHIST-WORDOUT
+033040
+033050     EXEC CICS WRITE
+033060         FILE('RVHIST')
+033070         FROM(REVHIST-RECORD)
+033080         RIDFLD(REVHIST-KEY)
+033090         KEYLENGTH(LENGTH OF REVHIST-KEY)
+033100         RESP(WS-RESP)
+033110     END-EXEC.
+033120
+033130 2400-EXIT.
+033140     EXIT.
+033150
+033200*****************************************************************
+033300*    3000-SEND-MAP - DISPLAY THE RESULT SCREEN, INCLUDING ANY   *
+033200*                    VALIDATION ERROR MESSAGE                   *
+033300*****************************************************************
+033400 3000-SEND-MAP.
+033500     EXEC CICS SEND
+033600         MAP('REVMENU')
+033700         MAPSET('REVMAP')
+033800         FREEKB
+033900         ERASE
+034000     END-EXEC.
+034100
+034200 3000-EXIT.
+034300     EXIT.
