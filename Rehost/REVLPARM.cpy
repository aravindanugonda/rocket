@@ -0,0 +1,24 @@
+000100****************************************************************
+000200*                                                              *
+000300*   COPYBOOK : REVLPARM                                       *
+000400*   PURPOSE  : CALL/LINK INTERFACE FOR REVLINK, THE CALLABLE   *
+000500*              REVERSAL SUBROUTINE.  CICS CALLERS EXEC CICS    *
+000600*              LINK TO REVLINK WITH THIS AREA AS THE COMMAREA; *
+000700*              BATCH CALLERS CALL 'REVLINK' USING THIS AREA.   *
+000800*              SHARED BY REVERSE, REVBATCH, AND REVLINK.       *
+000900*                                                              *
+001000*   MODIFICATION HISTORY                                      *
+001100*   DATE       INIT  DESCRIPTION                               *
+001200*   ---------  ----  -----------------------------------------*
+001300*   2026-08-09  DO   ORIGINAL LAYOUT.                          *
+001400*                                                              *
+001500****************************************************************
+001600 01  REVLINK-PARMS.
+001700     05 REVLINK-FUNCTION        PIC X(01).
+001800        88 REVLINK-REVERSE-CHARS     VALUE 'C'.
+001900        88 REVLINK-REVERSE-WORDS     VALUE 'W'.
+002000     05 REVLINK-WORDIN          PIC X(80).
+002100     05 REVLINK-WORDOUT         PIC X(80).
+002200     05 REVLINK-RETURN-CODE     PIC 9(02).
+002300        88 REVLINK-SUCCESS           VALUE 0.
+002400        88 REVLINK-NO-INPUT          VALUE 4.
