@@ -0,0 +1,79 @@
+000100****************************************************************
+000200*                                                              *
+000300*   COPYBOOK : REVMAP                                         *
+000400*   MAPSET   : REVMAP     MAP: REVMENU                        *
+000500*   PURPOSE  : SYMBOLIC MAP FOR TRANSACTION RVRS               *
+000600*              GENERATED FROM REVMAP.BMS - DO NOT HAND EDIT    *
+000700*              THE FIELD LAYOUT, ONLY THE BMS SOURCE.          *
+000800*                                                              *
+000900*   MODIFICATION HISTORY                                      *
+001000*   DATE       INIT  DESCRIPTION                               *
+001100*   ---------  ----  -----------------------------------------*
+001150*   2026-08-09  DO   ORIGINAL LAYOUT.                          *
+001300*   2026-08-09  DO   WIDENED WORDIN/WORDOUT TO 80 CHARACTERS   *
+001400*                    AND ADDED RVMODE FOR WORD-ORDER REVERSAL. *
+001500*   2026-08-09  DO   ADDED ERRMSG SO VALIDATION FAILURES CAN   *
+001600*                    BE EXPLAINED ON THE SCREEN INSTEAD OF     *
+001700*                    SILENTLY ENDING THE SESSION.              *
+001750*   2026-08-09  DO   ADDED PALIN - YES/NO PALINDROME           *
+001760*                    INDICATOR.                                *
+001770*   2026-08-09  DO   ADDED THE MISSING TITLE01 L/F/A/DATA       *
+001780*                    GROUP - A PROTECTED CONSTANT FIELD STILL   *
+001790*                    GETS A SYMBOLIC MAP ENTRY, AND THE OLD     *
+001792*                    12-BYTE LEADING FILLER WAS NOT ITS REAL    *
+001794*                    SIZE.                                     *
+001796*   2026-08-09  DO   ADDED PRESV L/F/A/DATA GROUP FOR THE NEW   *
+001797*                    LEADING-BLANK PRESERVE/FLAG OPTION.        *
+001800*                                                              *
+001900****************************************************************
+002000 01  REVMENUI.
+002010     02 TITLE01L         COMP PIC S9(4).
+002020     02 TITLE01F         PIC X.
+002030     02 FILLER REDEFINES TITLE01F.
+002040        03 TITLE01A      PIC X.
+002045     02 TITLE01I         PIC X(20).
+002200     02 WORDINL          COMP PIC S9(4).
+002300     02 WORDINF          PIC X.
+002400     02 FILLER REDEFINES WORDINF.
+002500        03 WORDINA       PIC X.
+002600     02 WORDINI          PIC X(80).
+002700     02 RVMODEL          COMP PIC S9(4).
+002800     02 RVMODEF          PIC X.
+002900     02 FILLER REDEFINES RVMODEF.
+003000        03 RVMODEA       PIC X.
+003100     02 RVMODEI          PIC X(01).
+003120     02 PRESVL           COMP PIC S9(4).
+003130     02 PRESVF           PIC X.
+003140     02 FILLER REDEFINES PRESVF.
+003150        03 PRESVA        PIC X.
+003160     02 PRESVI           PIC X(01).
+003200     02 WORDOUTL         COMP PIC S9(4).
+003300     02 WORDOUTF         PIC X.
+003400     02 FILLER REDEFINES WORDOUTF.
+003500        03 WORDOUTA      PIC X.
+003600     02 WORDOUTI         PIC X(80).
+003610     02 PALINL           COMP PIC S9(4).
+003620     02 PALINF           PIC X.
+003630     02 FILLER REDEFINES PALINF.
+003640        03 PALINA        PIC X.
+003650     02 PALINI           PIC X(03).
+003700     02 ERRMSGL          COMP PIC S9(4).
+003800     02 ERRMSGF          PIC X.
+003900     02 FILLER REDEFINES ERRMSGF.
+004000        03 ERRMSGA       PIC X.
+004100     02 ERRMSGI          PIC X(79).
+004200 01  REVMENUO REDEFINES REVMENUI.
+004250     02 FILLER           PIC X(3).
+004260     02 TITLE01O         PIC X(20).
+004400     02 FILLER           PIC X(3).
+004500     02 WORDINO          PIC X(80).
+004600     02 FILLER           PIC X(3).
+004700     02 RVMODEO          PIC X(01).
+004750     02 FILLER           PIC X(3).
+004760     02 PRESVO           PIC X(01).
+004800     02 FILLER           PIC X(3).
+004900     02 WORDOUTO         PIC X(80).
+004910     02 FILLER           PIC X(3).
+004920     02 PALINO           PIC X(03).
+005000     02 FILLER           PIC X(3).
+005100     02 ERRMSGO          PIC X(79).
