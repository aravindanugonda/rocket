@@ -0,0 +1,283 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REVLINK.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. APPLICATIONS PROGRAMMING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   PURPOSE.  CALLABLE REVERSAL SUBROUTINE.  HOLDS THE SAME     *
+001000*             CHARACTER-REVERSAL AND WORD-ORDER-REVERSAL LOGIC  *
+001100*             THAT ONCE LIVED ONLY INSIDE TRANSACTION RVRS      *
+001200*             (PROGRAM REVERSE), PULLED OUT SO ANY OTHER CICS   *
+001300*             TRANSACTION CAN EXEC CICS LINK TO IT, AND SO THE  *
+001400*             OVERNIGHT BATCH JOB (PROGRAM REVBATCH) CAN CALL   *
+001500*             IT DIRECTLY INSTEAD OF KEEPING ITS OWN COPY OF    *
+001600*             THE ALGORITHM.  CONTAINS NO EXEC CICS STATEMENTS  *
+001700*             OF ITS OWN SO IT RUNS IDENTICALLY UNDER CICS      *
+001800*             (LINKED TO, COMMAREA = REVLINK-PARMS) AND IN      *
+001900*             BATCH (CALLED, USING REVLINK-PARMS).              *
+002000*                                                               *
+002100*   MODIFICATION HISTORY.                                       *
+002200*   DATE       INIT  DESCRIPTION                                 *
+002300*   ---------  ----  -------------------------------------------*
+002400*   2026-08-09  DO   ORIGINAL PROGRAM - EXTRACTED FROM THE       *
+002500*                    2200-REVERSE-STRING FAMILY OF PARAGRAPHS    *
+002600*                    IN REVERSE.CBL.                             *
+002650*   2026-08-09  DO   RAISED WS-WORD-MAX TO 40 - AN 80-CHARACTER  *
+002660*                    INPUT CANNOT CONTAIN MORE THAN 40 SPACE-    *
+002670*                    DELIMITED WORDS, SO WORDS CAN NO LONGER BE  *
+002680*                    SILENTLY DROPPED OFF THE END.               *
+002690*   2026-08-09  DO   FIXED 2100-CALCULATE-STRING-LENGTH - IT WAS *
+002691*                    COUNTING ONLY THE FIRST WORD (CHARACTERS    *
+002692*                    BEFORE THE FIRST SPACE), SO CHARACTER-MODE  *
+002693*                    REVERSAL OF ANY MULTI-WORD INPUT SILENTLY   *
+002694*                    DROPPED EVERYTHING AFTER THE FIRST WORD.    *
+002695*                    NOW SCANS BACKWARD FROM THE END OF THE      *
+002696*                    FIELD FOR THE TRAILING-SPACE-TRIMMED LENGTH *
+002697*                    INSTEAD, THE SAME TECHNIQUE ALREADY USED IN *
+002698*                    REVERSE.CBL'S 1600-CHECK-OVERFLOW.          *
+002699*   2026-08-09  DO   2251-EXTRACT-NEXT-WORD UNCONDITIONALLY       *
+002701*                   DISCARDED AN ALL-SPACE UNSTRING TOKEN -       *
+002702*                   CORRECT FOR EMBEDDED DELIMITERS, BUT IT ALSO  *
+002703*                   THREW AWAY ANY LEADING BLANK(S) IN THE        *
+002704*                   INPUT, THE SAME LEADING BLANK(S) THAT         *
+002705*                   CHARACTER-MODE REVERSAL (AND THE PRESV        *
+002706*                   SCREEN OPTION) PRESERVE.  2250-REVERSE-WORD-  *
+002707*                   ORDER NOW COUNTS ANY LEADING RUN OF SPACES    *
+002708*                   BEFORE SPLITTING (2253/2254) AND REAPPLIES    *
+002709*                   IT TO THE FRONT OF THE REVERSED STRING        *
+002710*                   AFTERWARD (2255) SO IT IS NO LONGER LOST.     *
+002720*                                                               *
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200
+003300 01  WS-COUNTERS.
+003400     05 WS-I                  PIC 9(02) VALUE 0.
+003500     05 WS-J                  PIC 9(02) VALUE 0.
+003600     05 WS-K                  PIC 9(02) VALUE 0.
+003650     05 WS-SCAN-POS           PIC 9(02) VALUE 0.
+003660     05 WS-LEAD-SPACES        PIC 9(02) VALUE 0.
+003670     05 WS-LEAD-DONE-SW       PIC X(01) VALUE 'N'.
+003680        88 LEAD-SPACES-DONE        VALUE 'Y'.
+003700
+003800 01  WS-WORK-AREA.
+003900     05 WS-STRING              PIC X(80) VALUE SPACES.
+004000     05 WS-REVERSE-STRING      PIC X(80) VALUE SPACES.
+004050     05 WS-TEMP-STRING         PIC X(80) VALUE SPACES.
+004100
+004200 01  WS-WORD-SPLIT-AREA.
+004300     05 WS-SPLIT-STRING        PIC X(80) VALUE SPACES.
+004400     05 WS-SPLIT-PTR           PIC 9(03) VALUE 1.
+004500     05 WS-BUILD-PTR           PIC 9(03) VALUE 1.
+004600     05 WS-CANDIDATE-WORD      PIC X(80) VALUE SPACES.
+004700     05 WS-WORD-COUNT          PIC 9(02) VALUE 0.
+004800     05 WS-WORD-MAX            PIC 9(02) VALUE 40.
+004900     05 WS-WORD-IDX            PIC 9(02) VALUE 0.
+005000     05 WS-WORD-ENTRY          PIC X(80) OCCURS 40 TIMES.
+005100
+005200 LINKAGE SECTION.
+005300     COPY REVLPARM.
+005400
+005500 PROCEDURE DIVISION USING REVLINK-PARMS.
+005600*****************************************************************
+005700*    0000-MAINLINE - DISPATCH ON REVLINK-FUNCTION AND RETURN    *
+005800*                    THE REVERSED RESULT IN REVLINK-WORDOUT     *
+005900*****************************************************************
+006000 0000-MAINLINE.
+006100     MOVE 0 TO REVLINK-RETURN-CODE
+006200     MOVE SPACES TO REVLINK-WORDOUT
+006300
+006400     IF REVLINK-WORDIN = SPACES
+006500         SET REVLINK-NO-INPUT TO TRUE
+006600     ELSE
+006700         MOVE REVLINK-WORDIN TO WS-STRING
+006800         PERFORM 2100-CALCULATE-STRING-LENGTH THRU 2100-EXIT
+006900
+007000         IF REVLINK-REVERSE-WORDS
+007100             PERFORM 2250-REVERSE-WORD-ORDER THRU 2250-EXIT
+007200         ELSE
+007300             PERFORM 2260-REVERSE-CHARACTERS THRU 2260-EXIT
+007400         END-IF
+007500
+007600         MOVE WS-REVERSE-STRING TO REVLINK-WORDOUT
+007700     END-IF
+007800
+007900     GOBACK.
+008000
+008100*****************************************************************
+008200*    2100-CALCULATE-STRING-LENGTH - TRAILING-SPACE-TRIMMED      *
+008300*                                   LENGTH OF REVLINK-WORDIN,   *
+008310*                                   I.E. THE POSITION OF ITS    *
+008320*                                   LAST SIGNIFICANT CHARACTER. *
+008330*                                   FOUND BY SCANNING BACKWARD  *
+008340*                                   FROM THE END, NOT BY        *
+008350*                                   STOPPING AT THE FIRST       *
+008360*                                   EMBEDDED SPACE, SO MULTI-   *
+008370*                                   WORD INPUT REVERSES IN FULL *
+008400*****************************************************************
+008500 2100-CALCULATE-STRING-LENGTH.
+008600     MOVE LENGTH OF REVLINK-WORDIN TO WS-SCAN-POS
+008610     MOVE 0 TO WS-I
+008620
+008630     PERFORM 2110-SCAN-FOR-LAST-CHAR THRU 2110-EXIT
+008640         UNTIL WS-SCAN-POS = 0 OR WS-I NOT = 0.
+008900
+009000 2100-EXIT.
+009100     EXIT.
+009150
+009160 2110-SCAN-FOR-LAST-CHAR.
+009170     IF REVLINK-WORDIN(WS-SCAN-POS:1) NOT = SPACE
+009180         MOVE WS-SCAN-POS TO WS-I
+009190     ELSE
+009200         SUBTRACT 1 FROM WS-SCAN-POS
+009210     END-IF.
+009220
+009230 2110-EXIT.
+009240     EXIT.
+009200
+009300*****************************************************************
+009400*    2250-REVERSE-WORD-ORDER - SPLIT REVLINK-WORDIN INTO WORDS  *
+009500*                              AND REBUILD IT WITH THE WORDS    *
+009600*                              IN REVERSE ORDER, E.G. 'ACME     *
+009700*                              WIDGET WEST' BECOMES 'WEST       *
+009800*                              WIDGET ACME'.  UNSTRING DISCARDS  *
+009810*                              A LEADING RUN OF SPACES AS AN     *
+009820*                              ALL-SPACE TOKEN IN 2251, SO ANY   *
+009830*                              SUCH RUN IS COUNTED HERE FIRST    *
+009840*                              AND REAPPLIED TO THE FRONT OF     *
+009850*                              WS-REVERSE-STRING AFTERWARD -     *
+009860*                              OTHERWISE A LEADING BLANK WOULD   *
+009870*                              BE SILENTLY LOST INSTEAD OF       *
+009880*                              PRESERVED THE WAY CHARACTER-MODE  *
+009890*                              REVERSAL PRESERVES IT.            *
+009900*****************************************************************
+010000 2250-REVERSE-WORD-ORDER.
+010100     MOVE REVLINK-WORDIN TO WS-SPLIT-STRING
+010200     MOVE 1 TO WS-SPLIT-PTR
+010300     MOVE 1 TO WS-BUILD-PTR
+010400     MOVE 0 TO WS-WORD-COUNT
+010500     MOVE SPACES TO WS-REVERSE-STRING
+010550
+010560     PERFORM 2253-COUNT-LEADING-SPACES THRU 2253-EXIT
+010600
+010700     PERFORM 2251-EXTRACT-NEXT-WORD THRU 2251-EXIT
+010800         UNTIL WS-SPLIT-PTR > LENGTH OF WS-SPLIT-STRING
+010900            OR WS-WORD-COUNT >= WS-WORD-MAX
+011000
+011100     PERFORM 2252-APPEND-WORD-REVERSED THRU 2252-EXIT
+011200         VARYING WS-WORD-IDX FROM WS-WORD-COUNT BY -1
+011300         UNTIL WS-WORD-IDX < 1
+011310
+011320     IF WS-LEAD-SPACES > 0
+011330         PERFORM 2255-APPLY-LEADING-SPACES THRU 2255-EXIT
+011340     END-IF.
+011400
+011500 2250-EXIT.
+011600     EXIT.
+011700
+011800 2251-EXTRACT-NEXT-WORD.
+011900     MOVE SPACES TO WS-CANDIDATE-WORD
+012000     UNSTRING WS-SPLIT-STRING DELIMITED BY ALL SPACE
+012100         INTO WS-CANDIDATE-WORD
+012200         WITH POINTER WS-SPLIT-PTR
+012300     END-UNSTRING
+012400
+012500     IF WS-CANDIDATE-WORD NOT = SPACES
+012600         ADD 1 TO WS-WORD-COUNT
+012700         MOVE WS-CANDIDATE-WORD TO WS-WORD-ENTRY(WS-WORD-COUNT)
+012800     END-IF.
+012900
+013000 2251-EXIT.
+013100     EXIT.
+013200
+013300 2252-APPEND-WORD-REVERSED.
+013400     IF WS-WORD-IDX < WS-WORD-COUNT
+013500         STRING ' ' DELIMITED BY SIZE
+013600             WS-WORD-ENTRY(WS-WORD-IDX) DELIMITED BY SPACE
+013700             INTO WS-REVERSE-STRING
+013800             WITH POINTER WS-BUILD-PTR
+013900         END-STRING
+014000     ELSE
+014100         STRING WS-WORD-ENTRY(WS-WORD-IDX) DELIMITED BY SPACE
+014200             INTO WS-REVERSE-STRING
+014300             WITH POINTER WS-BUILD-PTR
+014400         END-STRING
+014500     END-IF.
+014600
+014700 2252-EXIT.
+014800     EXIT.
+014900
+014910*****************************************************************
+014920*    2253-COUNT-LEADING-SPACES - COUNT HOW MANY SPACES REVLINK-  *
+014930*                                WORDIN STARTS WITH, SO THEY CAN *
+014940*                                BE REAPPLIED AFTER WORD-ORDER   *
+014950*                                REVERSAL BY 2255                *
+014960*****************************************************************
+014970 2253-COUNT-LEADING-SPACES.
+014980     MOVE 1 TO WS-SCAN-POS
+014990     MOVE 0 TO WS-LEAD-SPACES
+014991     SET WS-LEAD-DONE-SW TO 'N'
+014992
+014993     PERFORM 2254-CHECK-ONE-LEAD-CHAR THRU 2254-EXIT
+014994         UNTIL WS-SCAN-POS > LENGTH OF REVLINK-WORDIN
+014995            OR LEAD-SPACES-DONE.
+014996
+014997 2253-EXIT.
+014998     EXIT.
+014999
+015001 2254-CHECK-ONE-LEAD-CHAR.
+015002     IF REVLINK-WORDIN(WS-SCAN-POS:1) = SPACE
+015003         ADD 1 TO WS-LEAD-SPACES
+015004         ADD 1 TO WS-SCAN-POS
+015005     ELSE
+015006         SET LEAD-SPACES-DONE TO TRUE
+015007     END-IF.
+015008
+015009 2254-EXIT.
+015010     EXIT.
+015011
+015012*****************************************************************
+015013*    2255-APPLY-LEADING-SPACES - SHIFT THE WORD-REVERSED STRING  *
+015014*                                RIGHT BY WS-LEAD-SPACES SO THE  *
+015015*                                LEADING BLANK(S) REVLINK-WORDIN *
+015016*                                STARTED WITH END UP BACK AT THE *
+015017*                                FRONT OF THE RESULT INSTEAD OF  *
+015018*                                BEING DROPPED                   *
+015019*****************************************************************
+015020 2255-APPLY-LEADING-SPACES.
+015021     MOVE WS-REVERSE-STRING TO WS-TEMP-STRING
+015022     MOVE SPACES TO WS-REVERSE-STRING
+015023     COMPUTE WS-J = LENGTH OF WS-TEMP-STRING - WS-LEAD-SPACES
+015024
+015025     MOVE WS-TEMP-STRING(1:WS-J)
+015026         TO WS-REVERSE-STRING(WS-LEAD-SPACES + 1:WS-J).
+015026
+015027 2255-EXIT.
+015028     EXIT.
+015029
+015030*****************************************************************
+015100*    2260-REVERSE-CHARACTERS - FLIP THE TRAILING-SPACE-TRIMMED  *
+015200*                              LENGTH OF REVLINK-WORDIN (WS-I,  *
+015300*                              FROM 2100) CHARACTER-FOR-        *
+015305*                              CHARACTER, EMBEDDED SPACES AND    *
+015310*                              ALL                              *
+015400*****************************************************************
+015500 2260-REVERSE-CHARACTERS.
+015600     MOVE SPACES TO WS-REVERSE-STRING
+015700     MOVE WS-I TO WS-J WS-K
+015800
+015900     PERFORM 2261-REVERSE-ONE-CHAR THRU 2261-EXIT
+016000         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-K.
+016100
+016200 2260-EXIT.
+016300     EXIT.
+016400
+016500 2261-REVERSE-ONE-CHAR.
+016600     MOVE WS-STRING(WS-J:1) TO WS-REVERSE-STRING(WS-I:1)
+016700     SUBTRACT 1 FROM WS-J.
+016800
+016900 2261-EXIT.
+017000     EXIT.
