@@ -0,0 +1,32 @@
+000100****************************************************************
+000200*                                                              *
+000300*   COPYBOOK : REVAUDR                                        *
+000400*   PURPOSE  : RECORD LAYOUT FOR THE RVRS AUDIT LOG.  ONE      *
+000500*              ENTRY IS APPENDED FOR EVERY TRANSACTION RVRS    *
+000600*              INVOCATION, CARRYING THE TERMINAL, USER, TIME   *
+000700*              OF DAY, AND THE INPUT/OUTPUT STRING PAIR.       *
+000800*              SHARED BY REVERSE (WRITER) AND REVRPT (READER). *
+000900*                                                              *
+001000*   MODIFICATION HISTORY                                      *
+001100*   DATE       INIT  DESCRIPTION                               *
+001200*   ---------  ----  -----------------------------------------*
+001300*   2026-08-09  DO   ORIGINAL LAYOUT.                          *
+001400*   2026-08-09  DO   WIDENED WORDINI/WORDOUT TO 80 TO MATCH    *
+001500*                    THE WIDENED REVMENU MAP FIELDS.           *
+001550*   2026-08-09  DO   ADDED REVAUD-OUTCOME SO REJECTED AND      *
+001560*                    UNAUTHORIZED ATTEMPTS CAN BE LOGGED TOO - *
+001570*                    "EVERY INVOCATION" MEANS EVERY INVOCATION, *
+001580*                    NOT JUST THE ONES THAT PRODUCED OUTPUT.    *
+001600*                                                              *
+001700****************************************************************
+001800 01  REVAUD-RECORD.
+001900     05 REVAUD-TERMID          PIC X(04).
+002000     05 REVAUD-USERID          PIC X(08).
+002100     05 REVAUD-DATE            PIC X(08).
+002200     05 REVAUD-TIME            PIC X(06).
+002300     05 REVAUD-WORDINI         PIC X(80).
+002400     05 REVAUD-WORDOUT         PIC X(80).
+002500     05 REVAUD-OUTCOME         PIC X(08).
+002600        88 REVAUD-OK                VALUE 'OK'.
+002700        88 REVAUD-REJECTED          VALUE 'REJECTED'.
+002800        88 REVAUD-NOTAUTH           VALUE 'NOTAUTH'.
