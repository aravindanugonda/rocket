@@ -0,0 +1,91 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   MAPSET   : REVHMAP                                         *
+000400*   MAP      : REVHMENU                                        *
+000500*   PURPOSE  : SCREEN FOR TRANSACTION RVHQ - BROWSE OR SEARCH  *
+000600*              PAST CONVERSIONS RECORDED ON THE RVHIST FILE     *
+000700*   AUTHOR   : D. OKONKWO, APPLICATIONS PROGRAMMING             *
+000800*                                                               *
+000900*   MODIFICATION HISTORY                                       *
+001000*   DATE       INIT  DESCRIPTION                                *
+001100*   ---------  ----  ------------------------------------------*
+001200*   2026-08-09  DO   ORIGINAL MAP.                              *
+001210*   2026-08-09  DO   HWORDIN/HWORDOUT WERE POS=(ROW,10) WITH     *
+001220*                    LENGTH=80 - SINCE POS= MARKS THE ATTRIBUTE  *
+001230*                    BYTE AND DATA STARTS ONE POSITION LATER,    *
+001240*                    THAT SPILLED THEIR LAST 10 DATA BYTES ONTO  *
+001250*                    THE FOLLOWING SCREEN LINE (SEE THE SAME     *
+001260*                    DEFECT CLASS FIXED IN REVMAP.BMS).  MOVED   *
+001270*                    THE ATTRIBUTE BYTE OF EACH ONTO THE LAST    *
+001280*                    COLUMN OF THE PRECEDING LINE SO ALL 80 DATA *
+001290*                    BYTES LAND ON THE TARGET LINE.              *
+001300*                                                               *
+001400*****************************************************************
+001500REVHMAP  DFHMSD TYPE=&SYSPARM,                                  X
+001600               MODE=INOUT,                                     X
+001700               LANG=COBOL,                                     X
+001800               STORAGE=AUTO,                                   X
+001900               TIOAPFX=YES,                                    X
+002000               CTRL=(FREEKB,FRSET)
+002100*
+002200REVHMENU DFHMDI SIZE=(24,80),                                   X
+002300               LINE=1,                                         X
+002400               COLUMN=1
+002500*
+002600TITLE01  DFHMDF POS=(01,01),                                    X
+002700               LENGTH=32,                                      X
+002800               ATTRB=(PROT,NORM),                               X
+002900               INITIAL='CONVERSION HISTORY INQUIRY'
+003000*
+003100SRCHTRM  DFHMDF POS=(03,22),                                    X
+003200               LENGTH=4,                                       X
+003300               ATTRB=(UNPROT,IC),                               X
+003400               COLOR=TURQUOISE
+003500*
+003600SRCHUSR  DFHMDF POS=(04,22),                                    X
+003700               LENGTH=8,                                       X
+003800               ATTRB=(UNPROT),                                  X
+003900               COLOR=TURQUOISE
+004000*
+004100HDATE    DFHMDF POS=(06,10),                                    X
+004200               LENGTH=8,                                       X
+004300               ATTRB=(PROT,NORM),                               X
+004400               COLOR=GREEN
+004500*
+004600HTIME    DFHMDF POS=(06,19),                                    X
+004700               LENGTH=6,                                       X
+004800               ATTRB=(PROT,NORM),                               X
+004900               COLOR=GREEN
+005000*
+005100HTERM    DFHMDF POS=(07,10),                                    X
+005200               LENGTH=4,                                       X
+005300               ATTRB=(PROT,NORM),                               X
+005400               COLOR=GREEN
+005500*
+005600HUSER    DFHMDF POS=(07,19),                                    X
+005700               LENGTH=8,                                       X
+005800               ATTRB=(PROT,NORM),                               X
+005900               COLOR=GREEN
+006000*
+006100HMODE    DFHMDF POS=(07,32),                                    X
+006200               LENGTH=1,                                       X
+006300               ATTRB=(PROT,NORM),                               X
+006400               COLOR=GREEN
+006500*
+006600HWORDIN  DFHMDF POS=(08,80),                                    X
+006700               LENGTH=80,                                      X
+006800               ATTRB=(PROT,NORM),                               X
+006900               COLOR=GREEN
+007000*
+007100HWORDOUT DFHMDF POS=(10,80),                                    X
+007200               LENGTH=80,                                      X
+007300               ATTRB=(PROT,NORM),                               X
+007400               COLOR=GREEN
+007500*
+007600HMSG     DFHMDF POS=(13,01),                                    X
+007700               LENGTH=79,                                      X
+007800               ATTRB=(PROT,BRT),                                X
+007900               COLOR=RED
+008000*
+008100         DFHMSD TYPE=FINAL
+008200         END
