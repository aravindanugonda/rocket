@@ -0,0 +1,314 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REVRPT.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. APPLICATIONS PROGRAMMING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   PURPOSE.  DAILY BATCH REPORT OFF THE RVRS AUDIT LOG.        *
+001000*             READS THE EXTRAPARTITION TD QUEUE DATASET THAT    *
+001100*             TRANSACTION RVRS APPENDS TO (SEE REVAUDR) AND     *
+001200*             PRODUCES A PRINTED REPORT OF HOW MANY REVERSALS   *
+001300*             WERE PROCESSED IN EACH HOUR OF THE DAY AND BY     *
+001400*             EACH USER ID.                                     *
+001500*                                                               *
+001600*   MODIFICATION HISTORY.                                       *
+001700*   DATE       INIT  DESCRIPTION                                 *
+001800*   ---------  ----  -------------------------------------------*
+001900*   2026-08-09  DO   ORIGINAL PROGRAM.                          *
+001950*   2026-08-09  DO   ADDED CONFIGURATION SECTION TO MATCH        *
+001960*                    REVBATCH, THE OTHER PLAIN BATCH PROGRAM IN  *
+001970*                    THIS SYSTEM.                                *
+001980*   2026-08-09  DO   2210-FIND-OR-ADD-USER ADDED A NEW TABLE      *
+001981*                    ENTRY FOR EVERY UNSEEN USER ID WITH NO       *
+001982*                    CHECK AGAINST WS-USER-MAX, SO A DAY WITH     *
+001983*                    MORE THAN 200 DISTINCT USER IDS (REJECTED    *
+001984*                    OR NOT-AUTHORIZED LOGON ATTEMPTS INCLUDED)   *
+001985*                    WOULD INDEX WS-USER-ENTRY OUT OF BOUNDS.     *
+001986*                    A USER ID SEEN AFTER THE TABLE IS FULL IS    *
+001987*                    NOW COUNTED IN WS-USER-OVERFLOW-COUNT AND    *
+001988*                    FOOTNOTED ON THE REPORT INSTEAD.             *
+002000*                                                               *
+002100*****************************************************************
+002150 ENVIRONMENT DIVISION.
+002160 CONFIGURATION SECTION.
+002170 SOURCE-COMPUTER. IBM-Z.
+002180 OBJECT-COMPUTER. IBM-Z.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-LOG-FILE  ASSIGN TO AUDTIN
+002600                            ORGANIZATION IS SEQUENTIAL.
+002700
+002800     SELECT REPORT-FILE     ASSIGN TO RPTOUT
+002900                            ORGANIZATION IS SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  AUDIT-LOG-FILE
+003400     RECORDING MODE IS F.
+003500     COPY REVAUDR.
+003600
+003700 FD  REPORT-FILE
+003800     RECORDING MODE IS F.
+003900 01  REPORT-LINE                  PIC X(133).
+004000
+004100 WORKING-STORAGE SECTION.
+004200
+004300 01  WS-SWITCHES.
+004400     05 WS-EOF-SW                 PIC X(01) VALUE 'N'.
+004500        88 END-OF-AUDIT-LOG             VALUE 'Y'.
+004600
+004700 01  WS-COUNTERS.
+004800     05 WS-HOUR-IDX               PIC 9(02) VALUE 0.
+004900     05 WS-USER-IDX               PIC 9(03) VALUE 0.
+005000     05 WS-RECORDS-READ           PIC 9(07) COMP VALUE 0.
+005050     05 WS-USER-OVERFLOW-COUNT    PIC 9(07) COMP VALUE 0.
+005100
+005200 01  WS-HOUR-TABLE.
+005300     05 WS-HOUR-COUNT             PIC 9(07) COMP
+005400                                  OCCURS 24 TIMES
+005500                                  INDEXED BY WS-HOUR-X
+005600                                  VALUE 0.
+005700
+005800 01  WS-USER-TABLE.
+005900     05 WS-USER-MAX               PIC 9(03) VALUE 200.
+006000     05 WS-USER-COUNT-ENTRIES     PIC 9(03) VALUE 0.
+006100     05 WS-USER-ENTRY             OCCURS 200 TIMES
+006200                                  INDEXED BY WS-USER-X.
+006300        10 WS-USER-ID             PIC X(08).
+006400        10 WS-USER-TXN-COUNT      PIC 9(07) COMP.
+006500
+006600 01  WS-REPORT-WORK.
+006700     05 WS-HOUR-DISPLAY           PIC 99.
+006800     05 WS-FOUND-SW               PIC X(01) VALUE 'N'.
+006900        88 USER-ENTRY-FOUND             VALUE 'Y'.
+007000
+007100 01  WS-HEADING-1.
+007200     05 FILLER                    PIC X(20) VALUE SPACES.
+007300     05 FILLER                    PIC X(40)
+007400          VALUE 'DAILY TRANSACTION VOLUME REPORT - RVRS'.
+007500     05 FILLER                    PIC X(73) VALUE SPACES.
+007600
+007700 01  WS-HEADING-2.
+007800     05 FILLER                    PIC X(20) VALUE SPACES.
+007900     05 FILLER                    PIC X(27)
+008000          VALUE 'TRANSACTIONS BY HOUR OF DAY'.
+008100     05 FILLER                    PIC X(86) VALUE SPACES.
+008200
+008300 01  WS-HOUR-DETAIL.
+008400     05 FILLER                    PIC X(10) VALUE SPACES.
+008500     05 WSH-HOUR                  PIC X(05).
+008600     05 FILLER                    PIC X(10) VALUE SPACES.
+008700     05 WSH-COUNT                 PIC ZZZ,ZZ9.
+008800     05 FILLER                    PIC X(99) VALUE SPACES.
+008900
+009000 01  WS-HEADING-3.
+009100     05 FILLER                    PIC X(20) VALUE SPACES.
+009200     05 FILLER                    PIC X(20)
+009300          VALUE 'TRANSACTIONS BY USER'.
+009400     05 FILLER                    PIC X(93) VALUE SPACES.
+009500
+009600 01  WS-USER-DETAIL.
+009700     05 FILLER                    PIC X(10) VALUE SPACES.
+009800     05 WSU-USERID                PIC X(08).
+009900     05 FILLER                    PIC X(10) VALUE SPACES.
+010000     05 WSU-COUNT                 PIC ZZZ,ZZ9.
+010100     05 FILLER                    PIC X(99) VALUE SPACES.
+010200
+010300 01  WS-TOTAL-LINE.
+010400     05 FILLER                    PIC X(10) VALUE SPACES.
+010500     05 FILLER                   PIC X(14) VALUE 'TOTAL RECORDS:'.
+010600     05 WST-TOTAL                 PIC ZZZ,ZZ9.
+010700     05 FILLER                    PIC X(97) VALUE SPACES.
+010750
+010760 01  WS-OVERFLOW-LINE.
+010770     05 FILLER                    PIC X(10) VALUE SPACES.
+010780     05 FILLER                    PIC X(35)
+010790          VALUE 'USER IDS OMITTED - TABLE WAS FULL:'.
+010800     05 WSO-COUNT                 PIC ZZZ,ZZ9.
+010810     05 FILLER                    PIC X(81) VALUE SPACES.
+010820
+010900 PROCEDURE DIVISION.
+011000*****************************************************************
+011100*    0000-MAINLINE - OPEN, SUMMARIZE, PRINT, CLOSE              *
+011200*****************************************************************
+011300 0000-MAINLINE.
+011400     PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+011500
+011600     PERFORM 2000-READ-AUDIT-LOG THRU 2000-EXIT
+011700         UNTIL END-OF-AUDIT-LOG
+011800
+011900     PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT
+012000
+012100     PERFORM 9000-TERMINATE      THRU 9000-EXIT
+012200
+012300     STOP RUN.
+012400
+012500*****************************************************************
+012600*    1000-INITIALIZE - OPEN FILES AND READ THE FIRST RECORD     *
+012700*****************************************************************
+012800 1000-INITIALIZE.
+012900     OPEN INPUT  AUDIT-LOG-FILE
+012910     OPEN OUTPUT REPORT-FILE
+012920
+012930     PERFORM 2100-GET-NEXT-RECORD THRU 2100-EXIT.
+012940
+012950 1000-EXIT.
+012960     EXIT.
+013000
+013100*****************************************************************
+013200*    2000-READ-AUDIT-LOG - ACCUMULATE ONE RECORD, THEN READ     *
+013300*                          THE NEXT ONE                          *
+013400*****************************************************************
+013500 2000-READ-AUDIT-LOG.
+013600     PERFORM 2200-ACCUMULATE-COUNTS THRU 2200-EXIT
+013700
+013800     PERFORM 2100-GET-NEXT-RECORD   THRU 2100-EXIT.
+013900
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300*****************************************************************
+014400*    2100-GET-NEXT-RECORD - READ THE AUDIT LOG, SET THE EOF     *
+014500*                           SWITCH AT END                        *
+014600*****************************************************************
+014700 2100-GET-NEXT-RECORD.
+014800     READ AUDIT-LOG-FILE
+014900         AT END
+015000             SET END-OF-AUDIT-LOG TO TRUE
+015100         NOT AT END
+015200             ADD 1 TO WS-RECORDS-READ
+015300     END-READ.
+015400
+015500 2100-EXIT.
+015600     EXIT.
+015700
+015800*****************************************************************
+015900*    2200-ACCUMULATE-COUNTS - BUMP THE HOUR BUCKET AND THE      *
+016000*                             USER BUCKET FOR THIS RECORD        *
+016100*****************************************************************
+016200 2200-ACCUMULATE-COUNTS.
+016300     MOVE REVAUD-TIME(1:2) TO WS-HOUR-IDX
+016350     ADD 1 TO WS-HOUR-COUNT(WS-HOUR-IDX + 1)
+016400
+016500     PERFORM 2210-FIND-OR-ADD-USER THRU 2210-EXIT.
+016600
+016700 2200-EXIT.
+016800     EXIT.
+016900
+017000*****************************************************************
+017100*    2210-FIND-OR-ADD-USER - LOCATE REVAUD-USERID IN THE USER   *
+017200*                            TABLE, ADDING A NEW ENTRY IF THIS   *
+017300*                            IS THE FIRST TIME IT HAS BEEN SEEN, *
+017400*                            THEN BUMP ITS COUNT.  IF THE TABLE   *
+017410*                            IS ALREADY FULL (WS-USER-MAX         *
+017420*                            DISTINCT USER IDS SEEN), A USER ID   *
+017430*                            THAT HAS NOT BEEN SEEN BEFORE IS     *
+017440*                            NOT ADDED - IT IS COUNTED IN         *
+017450*                            WS-USER-OVERFLOW-COUNT INSTEAD SO    *
+017460*                            THE REPORT CAN FOOTNOTE HOW MANY     *
+017470*                            USER IDS WERE LEFT OUT.              *
+017500*****************************************************************
+017600 2210-FIND-OR-ADD-USER.
+017700     SET WS-FOUND-SW TO 'N'
+017750     SET WS-USER-X TO 1
+017800
+017900     PERFORM 2220-CHECK-ONE-USER THRU 2220-EXIT
+018000         VARYING WS-USER-X FROM 1 BY 1
+018100         UNTIL WS-USER-X > WS-USER-COUNT-ENTRIES
+018200            OR USER-ENTRY-FOUND
+018300
+018400     IF NOT USER-ENTRY-FOUND
+018410         IF WS-USER-COUNT-ENTRIES < WS-USER-MAX
+018500             ADD 1 TO WS-USER-COUNT-ENTRIES
+018600             SET WS-USER-X TO WS-USER-COUNT-ENTRIES
+018700             MOVE REVAUD-USERID TO WS-USER-ID(WS-USER-X)
+018800             MOVE 0             TO WS-USER-TXN-COUNT(WS-USER-X)
+018810         ELSE
+018820             ADD 1 TO WS-USER-OVERFLOW-COUNT
+018830             GO TO 2210-EXIT
+018840         END-IF
+018900     END-IF
+019000
+019100     ADD 1 TO WS-USER-TXN-COUNT(WS-USER-X).
+019200
+019300 2210-EXIT.
+019400     EXIT.
+019500
+019600 2220-CHECK-ONE-USER.
+019700     IF WS-USER-ID(WS-USER-X) = REVAUD-USERID
+019800         SET USER-ENTRY-FOUND TO TRUE
+019900     END-IF.
+020000
+020100 2220-EXIT.
+020200     EXIT.
+020300
+020400*****************************************************************
+020500*    3000-PRODUCE-REPORT - WRITE THE HOURLY AND USER SECTIONS   *
+020600*                          OF THE REPORT                         *
+020700*****************************************************************
+020800 3000-PRODUCE-REPORT.
+020900     WRITE REPORT-LINE FROM WS-HEADING-1
+021000     MOVE SPACES TO REPORT-LINE
+021100     WRITE REPORT-LINE
+021200     WRITE REPORT-LINE FROM WS-HEADING-2
+021300     MOVE SPACES TO REPORT-LINE
+021400     WRITE REPORT-LINE
+021500
+021600     PERFORM 3100-WRITE-HOUR-LINE THRU 3100-EXIT
+021700         VARYING WS-HOUR-X FROM 1 BY 1
+021800         UNTIL WS-HOUR-X > 24
+021900
+022000     MOVE SPACES TO REPORT-LINE
+022100     WRITE REPORT-LINE
+022200     WRITE REPORT-LINE FROM WS-HEADING-3
+022300     MOVE SPACES TO REPORT-LINE
+022400     WRITE REPORT-LINE
+022500
+022600     PERFORM 3200-WRITE-USER-LINE THRU 3200-EXIT
+022700         VARYING WS-USER-X FROM 1 BY 1
+022800         UNTIL WS-USER-X > WS-USER-COUNT-ENTRIES
+022900
+023000     MOVE SPACES TO REPORT-LINE
+023100     WRITE REPORT-LINE
+023200     MOVE WS-RECORDS-READ TO WST-TOTAL
+023300     WRITE REPORT-LINE FROM WS-TOTAL-LINE
+023310
+023320     IF WS-USER-OVERFLOW-COUNT > 0
+023330         MOVE WS-USER-OVERFLOW-COUNT TO WSO-COUNT
+023340         WRITE REPORT-LINE FROM WS-OVERFLOW-LINE
+023350     END-IF.
+023400
+023500 3000-EXIT.
+023600     EXIT.
+023700
+023800 3100-WRITE-HOUR-LINE.
+023900     MOVE WS-HOUR-X TO WS-HOUR-DISPLAY
+024000     STRING WS-HOUR-DISPLAY DELIMITED BY SIZE
+024100            ':00' DELIMITED BY SIZE
+024200            INTO WSH-HOUR
+024300     END-STRING
+024400     MOVE WS-HOUR-COUNT(WS-HOUR-X) TO WSH-COUNT
+024500     WRITE REPORT-LINE FROM WS-HOUR-DETAIL.
+024600
+024700 3100-EXIT.
+024800     EXIT.
+024900
+025000 3200-WRITE-USER-LINE.
+025100     MOVE WS-USER-ID(WS-USER-X)       TO WSU-USERID
+025200     MOVE WS-USER-TXN-COUNT(WS-USER-X) TO WSU-COUNT
+025300     WRITE REPORT-LINE FROM WS-USER-DETAIL.
+025400
+025500 3200-EXIT.
+025600     EXIT.
+025700
+025800*****************************************************************
+025900*    9000-TERMINATE - CLOSE THE FILES                           *
+026000*****************************************************************
+026100 9000-TERMINATE.
+026200     CLOSE AUDIT-LOG-FILE
+026300     CLOSE REPORT-FILE.
+026400
+026500 9000-EXIT.
+026600     EXIT.
