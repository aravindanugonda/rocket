@@ -0,0 +1,384 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REVBATCH.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. APPLICATIONS PROGRAMMING.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   PURPOSE.  BATCH COUNTERPART TO ONLINE TRANSACTION RVRS      *
+001000*             (PROGRAM REVERSE).  READS A SEQUENTIAL FILE OF    *
+001100*             PRODUCT CODES FROM THE OVERNIGHT INVENTORY        *
+001200*             EXTRACT, APPLIES THE SAME CHARACTER-REVERSAL      *
+001300*             LOGIC AS REVERSE-STRING IN REVERSE.CBL, AND       *
+001400*             WRITES ONE REVERSED CODE PER INPUT RECORD TO A    *
+001500*             MATCHING SEQUENTIAL OUTPUT FILE FOR THE           *
+001600*             DOWNSTREAM LEGACY LOADER.                         *
+001700*                                                               *
+001800*   MODIFICATION HISTORY.                                       *
+001900*   DATE       INIT  DESCRIPTION                                 *
+002000*   ---------  ----  -------------------------------------------*
+002100*   2026-08-09  DO   ORIGINAL BATCH REVERSAL JOB.                *
+002150*   2026-08-09  DO   CALLS REVLINK FOR THE ACTUAL REVERSAL       *
+002160*                    INSTEAD OF CARRYING ITS OWN COPY OF THE     *
+002170*                    ALGORITHM, SO BATCH AND ONLINE STAY IN      *
+002180*                    STEP WITH ONE ANOTHER.                      *
+002190*   2026-08-09  DO   ADDED CHECKPOINT/RESTART SUPPORT - EVERY    *
+002191*                    CHECKPOINT-INTERVAL RECORDS THE RUN WRITES  *
+002192*                    ITS PROGRESS TO A RESTART CONTROL FILE, AND *
+002193*                    ON A RESTARTED RUN SKIPS BACK UP TO WHERE   *
+002194*                    IT LEFT OFF INSTEAD OF REPROCESSING THE     *
+002195*                    WHOLE INPUT FILE FROM RECORD ONE.           *
+002196*   2026-08-09  DO   RESTART-FILE IS NOW A ONE-RECORD RELATIVE   *
+002197*                    FILE, KEPT OPEN AND UPDATED WITH REWRITE    *
+002198*                    FOR THE LIFE OF THE RUN, INSTEAD OF BEING   *
+002199*                    REOPENED OUTPUT AT EVERY CHECKPOINT.  THE   *
+002201*                    OLD APPROACH RELIED ON DISP=MOD TO AVOID    *
+002202*                    RECREATING THE DATA SET, BUT DISP=MOD ALSO  *
+002203*                    MADE EVERY OPEN OUTPUT APPEND A NEW RECORD  *
+002204*                    INSTEAD OF REPLACING THE ONE CURRENT        *
+002205*                    RECORD, SO A RESTART COULD PICK UP THE      *
+002206*                    OLDEST CHECKPOINT INSTEAD OF THE LATEST AND *
+002207*                    DUPLICATE OUTPUT RECORDS.                   *
+002209*   2026-08-09  DO   CODE-OUT-FILE HAD THE SAME DISP=MOD-STYLE    *
+002210*                    DUPLICATION PROBLEM RESTART-FILE USED TO     *
+002211*                    HAVE - OPEN EXTEND ON A RESTART JUST         *
+002212*                    APPENDED AFTER WHATEVER WAS THERE, SO ANY    *
+002213*                    RECORD WRITTEN AFTER THE LAST CHECKPOINT BUT *
+002214*                    BEFORE AN ABEND WAS WRITTEN A SECOND TIME.    *
+002215*                    CODE-OUT-FILE IS NOW ALSO A RELATIVE FILE,   *
+002216*                    WRITTEN BY ORDINAL RECORD NUMBER (WS-OUT-RRN)*
+002217*                    SO A RESTART REWRITES ANY RECORD THAT WAS    *
+002218*                    ALREADY PHYSICALLY WRITTEN INSTEAD OF        *
+002219*                    APPENDING A DUPLICATE OF IT.                 *
+002220*                                                               *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-Z.
+002700 OBJECT-COMPUTER. IBM-Z.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CODE-IN-FILE ASSIGN TO CODEIN
+003100         ORGANIZATION IS SEQUENTIAL.
+003200
+003300     SELECT CODE-OUT-FILE ASSIGN TO CODEOUT
+003400         ORGANIZATION IS RELATIVE
+003410         ACCESS MODE IS DYNAMIC
+003420         RELATIVE KEY IS WS-OUT-RRN
+003430         FILE STATUS IS WS-OUT-STATUS.
+003450
+003460     SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTCTL
+003470         ORGANIZATION IS RELATIVE
+003472         ACCESS MODE IS RANDOM
+003474         RELATIVE KEY IS WS-RESTART-KEY
+003480         FILE STATUS IS WS-RESTART-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CODE-IN-FILE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  CODE-IN-RECORD.
+004200     05 CI-CODE              PIC X(10).
+004300
+004400 FD  CODE-OUT-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  CODE-OUT-RECORD.
+004800     05 CO-CODE              PIC X(10).
+004850
+004860 FD  RESTART-FILE
+004870     RECORDING MODE IS F
+004880     LABEL RECORDS ARE STANDARD.
+004890 01  RESTART-RECORD.
+004895     05 RESTART-CHECKPOINT-COUNT PIC 9(09).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-SWITCHES.
+005200     05 WS-EOF-SW             PIC X(01) VALUE 'N'.
+005300        88 END-OF-FILE              VALUE 'Y'.
+005310     05 WS-RESTART-SW         PIC X(01) VALUE 'N'.
+005320        88 RESTARTING-RUN           VALUE 'Y'.
+005330     05 WS-RESTART-STATUS     PIC X(02) VALUE SPACES.
+005340        88 RESTART-FILE-FOUND       VALUE '00'.
+005345     05 WS-RESTART-KEY        PIC 9(04) COMP VALUE 1.
+005346     05 WS-OUT-STATUS         PIC X(02) VALUE SPACES.
+005347        88 OUT-FILE-OPEN-OK         VALUE '00'.
+005348        88 OUT-DUPLICATE-KEY        VALUE '22'.
+005349     05 WS-OUT-RRN            PIC 9(09) COMP VALUE 0.
+005350
+005500 01  WS-COUNTERS.
+005600     05 WS-RECS-READ          PIC 9(09) COMP VALUE 0.
+005700     05 WS-RECS-WRITTEN       PIC 9(09) COMP VALUE 0.
+005710     05 WS-RESTART-COUNT      PIC 9(09) COMP VALUE 0.
+005720     05 WS-SKIP-IDX           PIC 9(09) COMP VALUE 0.
+005730     05 WS-CHECKPOINT-INTERVAL PIC 9(09) COMP VALUE 1000.
+005740     05 WS-CHECKPOINT-REM     PIC 9(09) COMP VALUE 0.
+005750     05 WS-CHECKPOINT-QUOT    PIC 9(09) COMP VALUE 0.
+006100
+006150     COPY REVLPARM.
+006200
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006900
+007000     PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+007100         UNTIL END-OF-FILE
+007200
+007300     PERFORM 3000-TERMINATE THRU 3000-EXIT
+007400
+007500     GOBACK.
+007600
+007700*****************************************************************
+007800*    1000-INITIALIZE - OPEN FILES, DECIDE WHETHER THIS IS A      *
+007810*                      FRESH RUN OR A RESTART, AND PRIME THE     *
+007820*                      READ WITH THE NEXT UNPROCESSED RECORD     *
+007900*****************************************************************
+008000 1000-INITIALIZE.
+008100     OPEN INPUT  CODE-IN-FILE
+008110
+008120     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+008130
+008135     PERFORM 1050-OPEN-CODE-OUT-FILE THRU 1050-EXIT
+008140     IF RESTARTING-RUN
+008145         MOVE WS-RESTART-COUNT TO WS-RECS-WRITTEN
+008160         PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+008190     END-IF
+008300
+008400     PERFORM 2100-READ-CODE-IN THRU 2100-EXIT.
+008500
+008600 1000-EXIT.
+008700     EXIT.
+008710
+008711*****************************************************************
+008712*    1050-OPEN-CODE-OUT-FILE - OPEN CODE-OUT-FILE I-O SO A        *
+008713*                              RESTARTED RUN CAN REWRITE RECORDS *
+008714*                              IT ALREADY WROTE BEFORE THE LAST   *
+008715*                              CHECKPOINT (SEE 2300-WRITE-CODE-   *
+008716*                              OUT) INSTEAD OF JUST APPENDING TO  *
+008717*                              THEM.  IF CODEOUT DOES NOT EXIST   *
+008718*                              YET, LAY DOWN AN EMPTY FILE FIRST, *
+008719*                              THE SAME WAY 1150-CREATE-RESTART-  *
+008720*                              FILE DOES FOR RESTCTL.             *
+008721*****************************************************************
+008722 1050-OPEN-CODE-OUT-FILE.
+008723     OPEN I-O CODE-OUT-FILE
+008724
+008725     IF NOT OUT-FILE-OPEN-OK
+008726         OPEN OUTPUT CODE-OUT-FILE
+008727         CLOSE CODE-OUT-FILE
+008728         OPEN I-O CODE-OUT-FILE
+008729     END-IF.
+008730
+008731 1050-EXIT.
+008732     EXIT.
+008720*****************************************************************
+008730*    1100-CHECK-FOR-RESTART - LOOK FOR A RESTART CONTROL RECORD  *
+008740*                             LEFT BY AN EARLIER, INCOMPLETE     *
+008750*                             RUN OF THIS JOB.  NO RECORD, OR A  *
+008760*                             CHECKPOINT COUNT OF ZERO, MEANS    *
+008770*                             THIS IS A FRESH RUN.  RESTART-FILE *
+008775*                             IS LEFT OPEN I-O FOR THE LIFE OF   *
+008776*                             THE RUN SO 2500-WRITE-CHECKPOINT   *
+008777*                             AND 3000-TERMINATE CAN REWRITE THE *
+008778*                             ONE CONTROL RECORD IN PLACE.       *
+008780*****************************************************************
+008790 1100-CHECK-FOR-RESTART.
+008800     MOVE 1 TO WS-RESTART-KEY
+008810     OPEN I-O RESTART-FILE
+008820
+008830     IF NOT RESTART-FILE-FOUND
+008840         PERFORM 1150-CREATE-RESTART-FILE THRU 1150-EXIT
+008850     ELSE
+008860         READ RESTART-FILE
+008870             INVALID KEY
+008871                 PERFORM 1160-INITIALIZE-RESTART-RECORD
+008872                     THRU 1160-EXIT
+008880         END-READ
+008890     END-IF
+008900
+008905     IF RESTART-CHECKPOINT-COUNT > 0
+008906         MOVE RESTART-CHECKPOINT-COUNT TO WS-RESTART-COUNT
+008907         SET RESTARTING-RUN TO TRUE
+008908     END-IF.
+008920
+008930 1100-EXIT.
+008940     EXIT.
+008941
+008942*****************************************************************
+008943*    1150-CREATE-RESTART-FILE - RESTCTL DID NOT EXIST YET.  OPEN *
+008944*                               IT OUTPUT LONG ENOUGH TO LAY     *
+008945*                               DOWN A ZERO CONTROL RECORD, THEN *
+008946*                               REOPEN IT I-O FOR THE REST OF    *
+008947*                               THE RUN.                        *
+008948*****************************************************************
+008949 1150-CREATE-RESTART-FILE.
+008950     CLOSE RESTART-FILE
+008951     OPEN OUTPUT RESTART-FILE
+008952     MOVE 1 TO WS-RESTART-KEY
+008953     MOVE 0 TO RESTART-CHECKPOINT-COUNT
+008954     WRITE RESTART-RECORD
+008955     CLOSE RESTART-FILE
+008956     OPEN I-O RESTART-FILE.
+008957
+008958 1150-EXIT.
+008959     EXIT.
+008960
+008961*****************************************************************
+008962*    1160-INITIALIZE-RESTART-RECORD - RESTCTL EXISTS BUT HAS NO  *
+008963*                                     RECORD AT KEY 1 YET (E.G.  *
+008964*                                     AN EMPTY DATA SET WAS      *
+008965*                                     ALLOCATED BY THE JCL).     *
+008966*                                     LAY DOWN THE ZERO CONTROL  *
+008967*                                     RECORD.                   *
+008968*****************************************************************
+008969 1160-INITIALIZE-RESTART-RECORD.
+008970     MOVE 1 TO WS-RESTART-KEY
+008971     MOVE 0 TO RESTART-CHECKPOINT-COUNT
+008972     WRITE RESTART-RECORD.
+008973
+008974 1160-EXIT.
+008975     EXIT.
+008976
+008960*****************************************************************
+008970*    1200-SKIP-PROCESSED-RECORDS - READ PAST THE INPUT RECORDS   *
+008980*                                  THAT WERE ALREADY REVERSED    *
+008990*                                  AND WRITTEN BEFORE THE LAST   *
+009000*                                  CHECKPOINT                    *
+009010*****************************************************************
+009020 1200-SKIP-PROCESSED-RECORDS.
+009030     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+009040         VARYING WS-SKIP-IDX FROM 1 BY 1
+009050         UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR END-OF-FILE.
+009060
+009070 1200-EXIT.
+009080     EXIT.
+009090
+009100 1210-SKIP-ONE-RECORD.
+009110     READ CODE-IN-FILE
+009120         AT END
+009130             MOVE 'Y' TO WS-EOF-SW
+009140         NOT AT END
+009150             ADD 1 TO WS-RECS-READ
+009160     END-READ.
+009170
+009180 1210-EXIT.
+009190     EXIT.
+009200
+009210*****************************************************************
+009220*    2000-PROCESS-ONE-RECORD - REVERSE AND WRITE ONE CODE,       *
+009230*                              CHECKPOINTING PROGRESS EVERY      *
+009240*                              WS-CHECKPOINT-INTERVAL RECORDS    *
+009250*****************************************************************
+009260 2000-PROCESS-ONE-RECORD.
+009300     PERFORM 2200-REVERSE-CODE THRU 2200-EXIT
+009400
+009500     PERFORM 2300-WRITE-CODE-OUT THRU 2300-EXIT
+009510
+009520     DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+009530         GIVING WS-CHECKPOINT-QUOT
+009540         REMAINDER WS-CHECKPOINT-REM
+009550
+009560     IF WS-CHECKPOINT-REM = 0
+009570         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+009580     END-IF
+009600
+009700     PERFORM 2100-READ-CODE-IN THRU 2100-EXIT.
+009800
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200*****************************************************************
+010300*    2100-READ-CODE-IN - READ NEXT INPUT CODE, SET EOF SWITCH   *
+010400*****************************************************************
+010500 2100-READ-CODE-IN.
+010600     READ CODE-IN-FILE
+010700         AT END
+010800             MOVE 'Y' TO WS-EOF-SW
+010900         NOT AT END
+011000             ADD 1 TO WS-RECS-READ
+011100     END-READ.
+011200
+011300 2100-EXIT.
+011400     EXIT.
+011500
+011600*****************************************************************
+011700*    2200-REVERSE-CODE - CALL REVLINK, THE SHARED CALLABLE      *
+011800*                       REVERSAL SUBROUTINE, TO REVERSE CI-CODE*
+011900*****************************************************************
+012000 2200-REVERSE-CODE.
+012100     SET REVLINK-REVERSE-CHARS TO TRUE
+012200     MOVE SPACES TO REVLINK-WORDIN
+012300     MOVE CI-CODE TO REVLINK-WORDIN
+012400
+012500     CALL 'REVLINK' USING REVLINK-PARMS
+012600
+012700     MOVE REVLINK-WORDOUT(1:LENGTH OF CO-CODE) TO CO-CODE.
+012800
+013300 2200-EXIT.
+013400     EXIT.
+014200
+014300*****************************************************************
+014400*    2300-WRITE-CODE-OUT - WRITE THE REVERSED CODE AT RELATIVE   *
+014410*                         RECORD NUMBER WS-RECS-WRITTEN + 1.  ON *
+014420*                         A RESTARTED RUN THAT SLOT MAY ALREADY  *
+014430*                         HOLD THE RECORD FROM BEFORE THE ABEND  *
+014440*                         (FILE STATUS 22 - DUPLICATE KEY), IN   *
+014450*                         WHICH CASE IT IS REWRITTEN IN PLACE    *
+014460*                         INSTEAD OF BEING DUPLICATED.           *
+014500*****************************************************************
+014600 2300-WRITE-CODE-OUT.
+014650     COMPUTE WS-OUT-RRN = WS-RECS-WRITTEN + 1
+014700     WRITE CODE-OUT-RECORD
+014800
+014850     IF OUT-DUPLICATE-KEY
+014860         REWRITE CODE-OUT-RECORD
+014870     END-IF
+014900
+015000     ADD 1 TO WS-RECS-WRITTEN.
+015100
+015200 2300-EXIT.
+015300     EXIT.
+015400
+015410*****************************************************************
+015420*    2500-WRITE-CHECKPOINT - RECORD HOW MANY INPUT RECORDS HAVE  *
+015430*                            BEEN REVERSED AND WRITTEN SO FAR,   *
+015440*                            SO A RESTARTED RUN KNOWS WHERE TO   *
+015450*                            PICK BACK UP.  RESTART-FILE IS      *
+015452*                            ALREADY OPEN I-O - REWRITE THE ONE  *
+015454*                            CONTROL RECORD IN PLACE RATHER THAN *
+015456*                            REOPENING OUTPUT, WHICH WOULD JUST  *
+015458*                            APPEND ANOTHER RECORD UNDER DISP=MOD*
+015460*****************************************************************
+015470 2500-WRITE-CHECKPOINT.
+015480     MOVE 1 TO WS-RESTART-KEY
+015490     MOVE WS-RECS-READ TO RESTART-CHECKPOINT-COUNT
+015500     REWRITE RESTART-RECORD.
+015520
+015530 2500-EXIT.
+015540     EXIT.
+015550
+015600*****************************************************************
+015700*    3000-TERMINATE - CLOSE FILES, CLEAR THE RESTART CONTROL     *
+015710*                     RECORD SINCE THE RUN FINISHED CLEAN, AND   *
+015720*                     REPORT RUN TOTALS.  RESTART-FILE HAS BEEN  *
+015730*                     OPEN I-O SINCE 1100-CHECK-FOR-RESTART - THE*
+015740*                     ZERO COUNT IS REWRITTEN IN PLACE AND THE   *
+015750*                     FILE IS CLOSED HERE, ONCE, FOR THE WHOLE   *
+015760*                     RUN.                                      *
+015800*****************************************************************
+015900 3000-TERMINATE.
+016000     CLOSE CODE-IN-FILE
+016010     CLOSE CODE-OUT-FILE
+016020
+016030     MOVE 1 TO WS-RESTART-KEY
+016040     MOVE 0 TO RESTART-CHECKPOINT-COUNT
+016050     REWRITE RESTART-RECORD
+016060     CLOSE RESTART-FILE
+016100
+016200     DISPLAY 'REVBATCH: RECORDS READ    = ' WS-RECS-READ
+016300     DISPLAY 'REVBATCH: RECORDS WRITTEN = ' WS-RECS-WRITTEN.
+016400
+016500 3000-EXIT.
+016600     EXIT.
