@@ -0,0 +1,25 @@
+000100****************************************************************
+000200*                                                              *
+000300*   COPYBOOK : REVHISR                                        *
+000400*   PURPOSE  : RECORD LAYOUT FOR THE RVHIST VSAM KSDS.  ONE    *
+000500*              ENTRY IS WRITTEN FOR EVERY REVERSAL SO          *
+000600*              DOWNSTREAM TEAMS CAN LOOK UP WHAT WAS SENT TO   *
+000700*              THEM.  KEYED BY TERMID+USERID+TIMESTAMP SO      *
+000800*              BROWSING BY TERMINAL OR OPERATOR IS A SIMPLE    *
+000900*              GENERIC-KEY START.  SHARED BY REVERSE (WRITER)  *
+001000*              AND REVHINQ (READER).                           *
+001100*                                                              *
+001200*   MODIFICATION HISTORY                                      *
+001300*   DATE       INIT  DESCRIPTION                               *
+001400*   ---------  ----  -----------------------------------------*
+001500*   2026-08-09  DO   ORIGINAL LAYOUT.                          *
+001600*                                                              *
+001700****************************************************************
+001800 01  REVHIST-RECORD.
+001900     05 REVHIST-KEY.
+002000        10 REVHIST-TERMID        PIC X(04).
+002100        10 REVHIST-USERID        PIC X(08).
+002200        10 REVHIST-TIMESTAMP     PIC S9(15) COMP-3.
+002300     05 REVHIST-MODE             PIC X(01).
+002400     05 REVHIST-WORDINI          PIC X(80).
+002500     05 REVHIST-WORDOUT          PIC X(80).
