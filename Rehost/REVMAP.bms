@@ -0,0 +1,96 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   MAPSET   : REVMAP                                          *
+000400*   MAP      : REVMENU                                         *
+000500*   PURPOSE  : SCREEN FOR TRANSACTION RVRS - STRING REVERSAL   *
+000600*   AUTHOR   : D. OKONKWO, APPLICATIONS PROGRAMMING             *
+000700*                                                               *
+000800*   MODIFICATION HISTORY                                       *
+000900*   DATE       INIT  DESCRIPTION                                *
+001000*   ---------  ----  ------------------------------------------*
+001100*   2026-08-09  DO   ORIGINAL MAP.                              *
+001200*   2026-08-09  DO   WIDENED WORDIN/WORDOUT TO 80 CHARACTERS TO *
+001300*                    STOP PART DESCRIPTIONS FROM TRUNCATING.    *
+001400*                    ADDED RVMODE FIELD - 'C' = CHARACTER       *
+001500*                    REVERSAL (DEFAULT), 'W' = WORD-ORDER       *
+001600*                    REVERSAL.                                  *
+001700*   2026-08-09  DO   ADDED ERRMSG FIELD SO VALIDATION FAILURES  *
+001800*                    REDISPLAY THE SCREEN WITH AN EXPLANATION   *
+001900*                    INSTEAD OF DROPPING THE SESSION ON         *
+002000*                    MAPFAIL.                                   *
+002050*   2026-08-09  DO   ADDED PALIN FIELD - YES/NO INDICATION OF   *
+002060*                    WHETHER WORDIN READS THE SAME BOTH WAYS.   *
+002070*   2026-08-09  DO   MOVED WORDIN/WORDOUT TO COLUMN 1 - AT       *
+002080*                    LENGTH=80 ON AN 80-COLUMN MAP, STARTING AT  *
+002090*                    COLUMN 10 WRAPPED THE LAST 9 BYTES OF DATA  *
+002100*                    ONTO THE NEXT LINE AND STOMPED ON THE       *
+002110*                    FOLLOWING FIELD'S ATTRIBUTE BYTE.           *
+002112*   2026-08-09  DO   THAT FIX WAS INCOMPLETE - POS= MARKS THE    *
+002113*                    ATTRIBUTE BYTE, NOT THE FIRST DATA BYTE, SO *
+002114*                    AN 80-LONG FIELD STILL NEEDS 81 SCREEN      *
+002115*                    POSITIONS AND A COLUMN-1 START STILL SPILLS *
+002116*                    ITS LAST DATA BYTE ONTO THE NEXT LINE.      *
+002117*                    MOVED THE ATTRIBUTE BYTE ITSELF ONTO THE    *
+002118*                    LAST COLUMN OF THE PRECEDING LINE INSTEAD,  *
+002119*                    SO ALL 80 DATA BYTES LAND ON THE TARGET     *
+002120*                    LINE AND NONE OF IT WRAPS.                 *
+002121*                                                               *
+002122*   2026-08-09  DO   ADDED PRESV FIELD - 'Y' MEANS AN INPUT      *
+002123*                    STARTING WITH A BLANK IS ACCEPTED AND       *
+002124*                    FLAGGED INSTEAD OF BEING REJECTED, SO       *
+002125*                    OPERATORS NEEDING LEADING BLANKS KEPT AS    *
+002126*                    SIGNIFICANT DATA ARE NOT FORCED TO KEY      *
+002127*                    OVER THEM.  DEFAULT 'N' KEEPS THE EXISTING  *
+002128*                    REJECT-ON-LEADING-BLANK BEHAVIOR.           *
+002129*                                                               *
+002200*****************************************************************
+002300REVMAP   DFHMSD TYPE=&SYSPARM,                                  X
+002400               MODE=INOUT,                                     X
+002500               LANG=COBOL,                                     X
+002600               STORAGE=AUTO,                                   X
+002700               TIOAPFX=YES,                                    X
+002800               CTRL=(FREEKB,FRSET)
+002900*
+003000REVMENU  DFHMDI SIZE=(24,80),                                   X
+003100               LINE=1,                                         X
+003200               COLUMN=1
+003300*
+003400TITLE01  DFHMDF POS=(01,01),                                    X
+003500               LENGTH=20,                                      X
+003600               ATTRB=(PROT,NORM),                               X
+003700               INITIAL='STRING REVERSAL MENU'
+003800*
+003900WORDIN   DFHMDF POS=(02,80),                                    X
+004000               LENGTH=80,                                      X
+004100               ATTRB=(UNPROT,IC),                               X
+004200               COLOR=TURQUOISE
+004300*
+004400RVMODE   DFHMDF POS=(05,10),                                    X
+004500               LENGTH=1,                                       X
+004600               ATTRB=(UNPROT),                                 X
+004700               INITIAL='C',                                    X
+004800               COLOR=TURQUOISE
+004850*
+004860PRESV    DFHMDF POS=(05,20),                                    X
+004870               LENGTH=1,                                       X
+004880               ATTRB=(UNPROT),                                 X
+004890               INITIAL='N',                                    X
+004895               COLOR=TURQUOISE
+004900*
+005000WORDOUT  DFHMDF POS=(06,80),                                    X
+005100               LENGTH=80,                                      X
+005200               ATTRB=(PROT,NORM),                               X
+005300               COLOR=GREEN
+005400*
+005410PALIN    DFHMDF POS=(08,10),                                    X
+005420               LENGTH=3,                                       X
+005430               ATTRB=(PROT,NORM),                               X
+005440               COLOR=YELLOW
+005450*
+005500ERRMSG   DFHMDF POS=(09,01),                                    X
+005600               LENGTH=79,                                      X
+005700               ATTRB=(PROT,BRT),                                X
+005800               COLOR=RED
+005900*
+006000         DFHMSD TYPE=FINAL
+006100         END
