@@ -0,0 +1,24 @@
+//REVRPT   JOB (ACCTNO),'REVRPT - DAILY VOLUME RPT',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                                *
+//*  SCHEDULED JOB  : REVRPT                                      *
+//*  PURPOSE        : DAILY REPORT OF RVRS TRANSACTION VOLUME BY   *
+//*                   HOUR AND BY USER, READ FROM THE AUDT TD      *
+//*                   QUEUE'S EXTRAPARTITION DATASET.  RUNS        *
+//*                   PROGRAM REVRPT.                              *
+//*  SCHEDULE       : DAILY, AFTER CICS HAS CLOSED THE AUDT        *
+//*                   EXTRAPARTITION DATASET FOR THE DAY.          *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT  DESCRIPTION                                 *
+//*  ---------  ----  ----------------------------------------    *
+//*  2026-08-09  DO   ORIGINAL JOB.                                *
+//*                                                                *
+//*****************************************************************
+//STEP010  EXEC PGM=REVRPT
+//STEPLIB  DD DSN=PROD.REVERSE.LOADLIB,DISP=SHR
+//AUDTIN   DD DSN=PROD.REVERSE.AUDIT.LOG,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
