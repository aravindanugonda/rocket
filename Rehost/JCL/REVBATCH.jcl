@@ -0,0 +1,62 @@
+//REVBATCH JOB (ACCTNO),'REVBATCH - CODE REVERSAL',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                                *
+//*  SCHEDULED JOB  : REVBATCH                                    *
+//*  PURPOSE        : OVERNIGHT BULK REVERSAL OF PRODUCT CODES     *
+//*                   FROM THE INVENTORY EXTRACT.  RUNS PROGRAM    *
+//*                   REVBATCH, THE BATCH COUNTERPART OF THE RVRS  *
+//*                   ONLINE TRANSACTION (PROGRAM REVERSE).        *
+//*  SCHEDULE       : NIGHTLY, AFTER THE INVENTORY EXTRACT STEP    *
+//*                   THAT PRODUCES CODEIN HAS COMPLETED.          *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT  DESCRIPTION                                 *
+//*  ---------  ----  ----------------------------------------    *
+//*  2026-08-09  DO   ORIGINAL JOB.                                *
+//*  2026-08-09  DO   ADDED RESTCTL FOR CHECKPOINT/RESTART.  IF    *
+//*                   THIS STEP ABENDS PARTWAY THROUGH, RESUBMIT   *
+//*                   WITH RESTART=STEP010 ON THE JOB CARD - THE   *
+//*                   PROGRAM PICKS UP AT THE LAST CHECKPOINT      *
+//*                   INSTEAD OF REPROCESSING CODEIN FROM RECORD   *
+//*                   ONE.                                        *
+//*  2026-08-09  DO   RESTCTL IS NOW A ONE-RECORD VSAM RRDS        *
+//*                   CLUSTER, DEFINED ONCE OUTSIDE THIS JOB VIA   *
+//*                   IDCAMS DEFINE CLUSTER (NUMBERED RECORDS(1))  *
+//*                   RATHER THAN A DISP=MOD PHYSICAL SEQUENTIAL   *
+//*                   DATA SET.  REVBATCH NOW KEEPS IT OPEN AND    *
+//*                   REWRITES THE SAME RECORD AT EVERY CHECKPOINT *
+//*                   INSTEAD OF REOPENING OUTPUT EACH TIME, SO    *
+//*                   DISP=SHR IS CORRECT HERE - THE CLUSTER IS    *
+//*                   NEVER RECREATED OR EXTENDED, ONLY UPDATED    *
+//*                   IN PLACE.                                   *
+//*  2026-08-09  DO   CODEOUT HAS THE SAME EXPOSURE RESTCTL USED   *
+//*                   TO HAVE - ON A RESTART THE PROGRAM USED TO   *
+//*                   OPEN IT EXTEND AND JUST APPEND, SO ANY       *
+//*                   RECORD WRITTEN AFTER THE LAST CHECKPOINT BUT *
+//*                   BEFORE THE ABEND WAS WRITTEN A SECOND TIME.  *
+//*                   CODEOUT IS NOW ALSO A VSAM RRDS CLUSTER,     *
+//*                   DEFINED ONCE OUTSIDE THIS JOB VIA IDCAMS     *
+//*                   DEFINE CLUSTER, SIZED (NUMBERED RECORDS) TO  *
+//*                   HOLD THE LARGEST NUMBER OF CODES ANY ONE     *
+//*                   DAY'S CODEIN EXTRACT CAN CONTAIN - REQUEST   *
+//*                   CAPACITY PLANNING DOUBLE THE CURRENT DAILY   *
+//*                   PEAK RECORD COUNT WHEN THE CLUSTER IS NEXT   *
+//*                   REDEFINED.  REVBATCH WRITES EACH CODE AT THE *
+//*                   RELATIVE RECORD NUMBER THAT MATCHES ITS      *
+//*                   POSITION IN CODEIN AND REWRITES IN PLACE ON  *
+//*                   A DUPLICATE-KEY RETURN, SO DISP=SHR IS       *
+//*                   CORRECT HERE TOO - THE CLUSTER IS NEVER      *
+//*                   RECREATED, ONLY UPDATED IN PLACE.  THE       *
+//*                   CLUSTER MUST BE CLEARED (IDCAMS DELETE/      *
+//*                   DEFINE OR A REPRO OF EMPTY INPUT) BEFORE      *
+//*                   EACH FRESH (NON-RESTART) RUN.                *
+//*                                                                *
+//*****************************************************************
+//STEP010  EXEC PGM=REVBATCH
+//STEPLIB  DD DSN=PROD.REVERSE.LOADLIB,DISP=SHR
+//CODEIN   DD DSN=PROD.INVENTORY.EXTRACT.CODES,DISP=SHR
+//CODEOUT  DD DSN=PROD.REVERSE.CODES.OUT,DISP=SHR
+//RESTCTL  DD DSN=PROD.REVERSE.CODES.RESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
